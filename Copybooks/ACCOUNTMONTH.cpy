@@ -0,0 +1,4 @@
+           02 YEAR                 PIC 9(04).
+           02 ACCOUNT-MONTH OCCURS 12 TIMES.
+               05 ACCOUNT-MONTH-AMOUNT-IN  PIC S9(15)V99 VALUE ZEROS.
+               05 ACCOUNT-MONTH-AMOUNT-OUT PIC S9(15)V99 VALUE ZEROS.
