@@ -0,0 +1,2 @@
+           02 ACCOUNT-ID           PIC X(15).
+           02 OPENING-BALANCE      PIC S9(15)V99.
