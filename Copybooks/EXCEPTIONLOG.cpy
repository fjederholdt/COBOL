@@ -0,0 +1 @@
+           02 EXCEPTION-LOG-INFO PIC X(100).
