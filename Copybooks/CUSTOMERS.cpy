@@ -0,0 +1,15 @@
+           02 CUSTOMER-ID          PIC X(10).
+           02 FIRSTNAME            PIC X(15).
+           02 LASTNAME             PIC X(15).
+           02 STREET               PIC X(20).
+           02 HOUSE-NUMBER         PIC X(05).
+           02 FLOOR                PIC X(05).
+           02 DOOR                 PIC X(05).
+           02 CITY                 PIC X(20).
+           02 ZIPCODE              PIC X(04).
+           02 COUNTRY-CODE         PIC X(02).
+           02 EMAIL                PIC X(30).
+           02 PHONE-NUMBER         PIC X(15).
+           02 ACCOUNT-NUMBER       PIC X(15).
+           02 ACCOUNT-BALANCE      PIC 9(07)V99.
+           02 CURRENCY-CODE        PIC X(03).
