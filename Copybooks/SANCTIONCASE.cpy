@@ -0,0 +1,5 @@
+           02 CASE-ID              PIC 9(08).
+           02 CASE-CUSTOMER-ID     PIC X(10).
+           02 CASE-SANCTION-ID     PIC X(10).
+           02 CASE-MATCH-SCORE     PIC ZZ9.9.
+           02 CASE-STATUS          PIC X(10).
