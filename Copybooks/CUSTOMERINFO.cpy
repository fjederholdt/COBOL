@@ -0,0 +1,6 @@
+           02 CUSTOMER-ID          PIC X(10).
+           02 CUSTOMER-NAME        PIC X(20).
+           02 DATE-OF-BIRTH        PIC X(10).
+           02 CUSTOMER-ADDRESS     PIC X(40).
+           02 COUNTRY-CODE         PIC X(02).
+           02 ENTITY-TYPE          PIC X(01).
