@@ -0,0 +1 @@
+           02 SCREENING-AUDIT-INFO    PIC X(100).
