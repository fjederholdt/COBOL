@@ -0,0 +1,37 @@
+           02 YEAR                 PIC 9(04).
+           02 JANUARY.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
+           02 FEBRUARY.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
+           02 MARCH.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
+           02 APRIL.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
+           02 MAY.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
+           02 JUNE.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
+           02 JULY.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
+           02 AUGUST.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
+           02 SEPTEMBER.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
+           02 OCTOBER.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
+           02 NOVEMBER.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
+           02 DECEMBER.
+               05 AMOUNT-IN        PIC S9(15)V99 VALUE ZEROS.
+               05 AMOUNT-OUT       PIC S9(15)V99 VALUE ZEROS.
