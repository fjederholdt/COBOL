@@ -0,0 +1,4 @@
+           02 BEST-SHOP-ENTRY OCCURS 10 TIMES.
+               05 BEST-SHOP-NAME       PIC X(20).
+               05 BEST-SHOP-COUNT      PIC 9(06).
+               05 BEST-SHOP-SPEND      PIC S9(15)V99.
