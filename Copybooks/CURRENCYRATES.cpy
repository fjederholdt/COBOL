@@ -0,0 +1,3 @@
+           02 CURRENCY-CODE        PIC X(03).
+           02 EFFECTIVE-DATE       PIC X(10).
+           02 RATE                 PIC 9(03)V9999.
