@@ -0,0 +1,10 @@
+           02 CPR                  PIC X(11).
+           02 TRANSACTION-DATE     PIC X(19).
+           02 CUSTOMER-NAME        PIC X(30).
+           02 CUSTOMER-ADDRESS     PIC X(40).
+           02 REG-NUMBER           PIC X(04).
+           02 ACCOUNT-ID           PIC X(15).
+           02 TRANSACTION-TYPE     PIC X(20).
+           02 AMOUNT               PIC X(15).
+           02 CURRENCY-CODE        PIC X(03).
+           02 STORE                PIC X(20).
