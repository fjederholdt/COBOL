@@ -0,0 +1,5 @@
+           02 CUSTOMER-ID          PIC X(10).
+           02 ACCOUNT-NUMBER       PIC X(15).
+           02 ACCOUNT-TYPE         PIC X(10).
+           02 ACCOUNT-BALANCE      PIC 9(07)V99.
+           02 CURRENCY-CODE        PIC X(03).
