@@ -4,16 +4,32 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUSTOMER-INFO-FILE ASSIGN 
+           SELECT CUSTOMER-INFO-FILE ASSIGN
            TO "InputFiles/CustomerInformation.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CUSTOMER-INFO-FILE-STATUS.
            SELECT SANCTION-FILE ASSIGN TO "InputFiles/SanctionList.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SANCTION-REPORT-FILE ASSIGN 
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SANCTION-FILE-STATUS.
+           SELECT SANCTION-REPORT-FILE ASSIGN
            TO "OutputFiles/SanctionReport.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CONFIG-FILE ASSIGN TO "InputFiles/Config.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "ExceptionLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-LOG-STATUS.
+           SELECT CASE-COUNTER-FILE
+               ASSIGN TO "SanctionCaseCounter.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CASE-COUNTER-STATUS.
+           SELECT CASE-FILE ASSIGN TO "SanctionCases.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CASE-FILE-STATUS.
+           SELECT SCREENING-AUDIT-FILE ASSIGN TO "ScreeningAudit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCREENING-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -32,26 +48,58 @@
        FD CONFIG-FILE.
        01 CONFIG-RECORD.
            02 CONFIG-LINE PIC X(50).
-       
+
+       FD EXCEPTION-LOG-FILE.
+       01 EXCEPTION-LOG-RECORD.
+           COPY "EXCEPTIONLOG.cpy".
+
+       FD CASE-COUNTER-FILE.
+       01 CASE-COUNTER-RECORD.
+           02 CASE-COUNTER-VALUE PIC 9(08).
+
+       FD CASE-FILE.
+       01 CASE-RECORD.
+           COPY "SANCTIONCASE.cpy".
+
+       FD SCREENING-AUDIT-FILE.
+       01 SCREENING-AUDIT-RECORD.
+           COPY "SCREENINGAUDIT.cpy".
+
        WORKING-STORAGE SECTION.
        01 CUSTOMER-ARRAY OCCURS 500 TIMES.
            COPY "CUSTOMERINFO.cpy".
-       01 SANCTION-ARRAY OCCURS 200 TIMES.
+       01 SANCTION-COUNT PIC 9(5) VALUE 0.
+       01 SANCTION-MAX-RECORDS PIC 9(5) VALUE 50000.
+       01 SANCTION-ARRAY
+           OCCURS 1 TO 50000 TIMES
+           DEPENDING ON SANCTION-COUNT.
            COPY "SANCTIONS.cpy".
        01 SINGLE-SANCTION.
            COPY "SANCTIONS.cpy".
+       01 CASE-COUNT PIC 9(6) VALUE 0.
+       01 CASE-MAX-RECORDS PIC 9(6) VALUE 999999.
+       01 CASE-TABLE-FULL PIC X VALUE "N".
+       01 CASE-ARRAY
+           OCCURS 1 TO 999999 TIMES
+           DEPENDING ON CASE-COUNT.
+           COPY "SANCTIONCASE.cpy".
+       01 LX PIC 9(6) VALUE 1.
+       01 EXISTING-CASE-FOUND PIC X VALUE "N".
+       01 END-OF-CASE-FILE PIC X VALUE "N".
        01 END-OF-CONFIG-FILE PIC X VALUE "N".
        01 END-OF-CUSTOMER-FILE PIC X VALUE "N".
        01 END-OF-SANCTION-FILE PIC X VALUE "N".
        01 CONFIG-KEY PIC X(13) VALUE SPACES.
        01 CONFIG-VALUE PIC Z.99.
        01 IX PIC 9(6) VALUE 1.
-       01 JX PIC 9(3) VALUE 1.
+       01 JX PIC 9(6) VALUE 1.
+       01 ENTITY-TYPE-LABEL PIC X(12).
        01 KX PIC 9(3) VALUE 1.
        01 TOTAL-SCORE PIC 9(3) VALUE 0.
        01 TOTAL-SCORE-STRING PIC ZZ9.9.
        01 MINIMUN-SCORE PIC 9(3) VALUE 0.
        01 HIGHEST-TOTAL-SCORE PIC 9(3) VALUE 0.
+       01 HIGHEST-TOTAL-SCORE-STRING PIC ZZ9.
        01 NAME-SCORE PIC 9(3)V9 VALUE 0.
        01 NAME-SCORE-STRING PIC ZZ9.9.
        01 NAME-WEIGHT PIC 9V99.
@@ -61,6 +109,21 @@
        01 COUNTRY-SCORE PIC 9(3) VALUE 0.
        01 COUNTRY-SCORE-STRING PIC ZZ9.9.
        01 COUNTRY-WEIGHT PIC 9V99.
+       01 COUNTRY-MATCH PIC X VALUE "N".
+       01 PHONETIC-SCORE PIC 9(3) VALUE 0.
+       01 PHONETIC-SCORE-STRING PIC ZZ9.9.
+       01 PHONETIC-WEIGHT PIC 9V99.
+       01 CUSTOMER-SOUNDEX PIC X(4).
+       01 SANCTION-SOUNDEX PIC X(4).
+       01 SOUNDEX-INPUT PIC X(20).
+       01 SOUNDEX-WORK PIC X(20).
+       01 SOUNDEX-CODE PIC X(4).
+       01 SOUNDEX-CHAR PIC X(1).
+       01 SOUNDEX-DIGIT PIC X(1).
+       01 SOUNDEX-LAST-DIGIT PIC X(1).
+       01 SOUNDEX-LENGTH PIC 9(3).
+       01 SOUNDEX-OUT-INDEX PIC 9(3).
+       01 SX PIC 9(3).
        01 BEST-ALIAS-SCORE PIC 9(3)V9 VALUE 0.
        01 BEST-MATCHING-NAME PIC X(20).
        01 CUSTOMER-NAME-UPPER PIC X(20).
@@ -70,6 +133,10 @@
        01 TEMP-YEAR PIC X(4).
        01 TEMP-MONTH PIC X(2).
        01 TEMP-DAY PIC X(2).
+       01 TEMP-CUSTOMER-DAY PIC X(2).
+       01 TEMP-CUSTOMER-MONTH PIC X(2).
+       01 TEMP-CUSTOMER-YEAR PIC X(2).
+       01 DOB-MATCH-PERCENT PIC 9(3) VALUE 0.
        01 STRING-A.
            02 FIRST-NAME PIC X(20).
            02 LAST-NAME PIC X(20).
@@ -77,6 +144,7 @@
        01 STRING-B.
            02 FIRST-NAME PIC X(20).
            02 LAST-NAME PIC X(20).
+       01 NAME-SPLIT-POINTER PIC 9(3).
        01 LENGTH-A.
            02 FIRST-NAME-LENGTH PIC 9(3).
            02 LAST-NAME-LENGTH PIC 9(3).
@@ -93,11 +161,47 @@
            05 FILLER OCCURS 256.
            10 FILLER OCCURS 256.
               15 COSTS PIC 9(3).
+       01 CUSTOMER-INFO-FILE-STATUS PIC XX.
+       01 SANCTION-FILE-STATUS PIC XX.
+       01 CONFIG-FILE-STATUS PIC XX.
+       01 EXCEPTION-LOG-STATUS PIC XX.
+       01 EXCEPTION-PROGRAM-NAME PIC X(10) VALUE "Opgave12".
+       01 CASE-COUNTER-STATUS PIC XX.
+       01 CASE-FILE-STATUS PIC XX.
+       01 NEXT-CASE-ID PIC 9(08) VALUE 0.
+       01 CASE-ID-STRING PIC Z(7)9.
+       01 SCREENING-AUDIT-STATUS PIC XX.
+       01 AUDIT-RUN-TIMESTAMP PIC X(21).
+       01 CUSTOMERS-SCREENED-COUNT PIC 9(6) VALUE 0.
+       01 CUSTOMERS-SCREENED-STRING PIC Z(5)9.
+       01 SANCTIONS-SCREENED-STRING PIC Z(5)9.
+       01 MATCHES-FOUND-COUNT PIC 9(6) VALUE 0.
+       01 MATCHES-FOUND-STRING PIC Z(5)9.
+       01 AUDIT-WEIGHT-STRING PIC Z.99.
+       01 AUDIT-MINIMUM-SCORE-STRING PIC ZZ9.
+       01 SCORE-BAND-TALLY OCCURS 10 TIMES PIC 9(6) VALUE 0.
+       01 SCORE-BAND-INDEX PIC 9(3).
+       01 SCORE-BAND-LOW PIC 9(3).
+       01 SCORE-BAND-LOW-STRING PIC ZZ9.
+       01 SCORE-BAND-HIGH PIC 9(3).
+       01 SCORE-BAND-HIGH-STRING PIC ZZ9.
+       01 SCORE-BAND-TALLY-STRING PIC Z(5)9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            OPEN INPUT CONFIG-FILE
+           IF CONFIG-FILE-STATUS NOT = "00"
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": unable to open InputFiles/Config.txt"
+                   " (status " DELIMITED BY SIZE
+                   CONFIG-FILE-STATUS DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+               STOP RUN
+           END-IF
            PERFORM UNTIL END-OF-CONFIG-FILE = "Y"
                READ CONFIG-FILE INTO CONFIG-RECORD
                    AT END
@@ -109,6 +213,18 @@
            CLOSE CONFIG-FILE
 
            OPEN INPUT CUSTOMER-INFO-FILE
+           IF CUSTOMER-INFO-FILE-STATUS NOT = "00"
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": unable to open"
+                   " InputFiles/CustomerInformation.txt"
+                   " (status " DELIMITED BY SIZE
+                   CUSTOMER-INFO-FILE-STATUS DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+               STOP RUN
+           END-IF
            PERFORM UNTIL END-OF-CUSTOMER-FILE = "Y"
                READ CUSTOMER-INFO-FILE INTO CUSTOMER-INFO-RECORD
                    AT END
@@ -119,66 +235,312 @@
                END-READ
            END-PERFORM
            CLOSE CUSTOMER-INFO-FILE
+           COMPUTE CUSTOMERS-SCREENED-COUNT = IX - 1
            MOVE 1 TO IX
 
            OPEN INPUT SANCTION-FILE
+           IF SANCTION-FILE-STATUS NOT = "00"
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": unable to open InputFiles/SanctionList.txt"
+                   " (status " DELIMITED BY SIZE
+                   SANCTION-FILE-STATUS DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+               STOP RUN
+           END-IF
            PERFORM UNTIL END-OF-SANCTION-FILE = "Y"
                READ SANCTION-FILE INTO SANCTION-RECORD
                    AT END
                        MOVE "Y" TO END-OF-SANCTION-FILE
                    NOT AT END
-                       MOVE SANCTION-RECORD TO SANCTION-ARRAY (IX)
-                       ADD 1 TO IX
+                       IF IX > SANCTION-MAX-RECORDS
+                           DISPLAY "ERROR: sanction list exceeds "
+                               "table capacity of "
+                               SANCTION-MAX-RECORDS
+                               " - remaining entries were not loaded"
+                           MOVE "Y" TO END-OF-SANCTION-FILE
+                       ELSE
+                           ADD 1 TO SANCTION-COUNT
+                           MOVE SANCTION-RECORD TO SANCTION-ARRAY (IX)
+                           ADD 1 TO IX
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE SANCTION-FILE
            
+           PERFORM LOAD-CASE-COUNTER
+           PERFORM LOAD-CASE-HISTORY
+
            OPEN OUTPUT SANCTION-REPORT-FILE
+           OPEN EXTEND CASE-FILE
+           IF CASE-FILE-STATUS NOT = "00"
+               OPEN OUTPUT CASE-FILE
+           END-IF
            MOVE 1 TO IX
            PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 500
                MOVE SPACES TO CUSTOMER-NAME-UPPER
                MOVE FUNCTION 
                UPPER-CASE(CUSTOMER-NAME OF CUSTOMER-ARRAY (IX))
                TO CUSTOMER-NAME-UPPER
+               MOVE SPACES TO LAST-NAME OF STRING-A
+               MOVE 1 TO NAME-SPLIT-POINTER
                UNSTRING CUSTOMER-NAME-UPPER DELIMITED BY SPACE
                    INTO FIRST-NAME OF STRING-A
-                       LAST-NAME OF STRING-A
+                   WITH POINTER NAME-SPLIT-POINTER
                END-UNSTRING
+               IF NAME-SPLIT-POINTER <=
+                 FUNCTION LENGTH(CUSTOMER-NAME-UPPER)
+                   MOVE FUNCTION TRIM(CUSTOMER-NAME-UPPER
+                       (NAME-SPLIT-POINTER:) LEADING)
+                       TO LAST-NAME OF STRING-A
+               END-IF
+               MOVE CUSTOMER-NAME-UPPER TO SOUNDEX-INPUT
+               PERFORM COMPUTE-SOUNDEX
+               MOVE SOUNDEX-CODE TO CUSTOMER-SOUNDEX
                MOVE 1 TO JX
-               PERFORM VARYING JX FROM 1 BY 1 UNTIL JX > 200
+               PERFORM VARYING JX FROM 1 BY 1 UNTIL JX > SANCTION-COUNT
                    MOVE 0 TO TOTAL-SCORE
                    MOVE 0 TO BEST-ALIAS-SCORE
                    MOVE SANCTION-ARRAY(JX) TO SINGLE-SANCTION
+                   MOVE FUNCTION
+                       UPPER-CASE(SANCTION-NAME OF SINGLE-SANCTION)
+                       TO SOUNDEX-INPUT
+                   PERFORM COMPUTE-SOUNDEX
+                   MOVE SOUNDEX-CODE TO SANCTION-SOUNDEX
                    MOVE 1 TO KX
                    PERFORM VARYING KX FROM 1 BY 1 UNTIL KX > 6
                        PERFORM FIND-DIST-OF-KX-NAME
                    END-PERFORM
                    COMPUTE TOTAL-SCORE = BEST-ALIAS-SCORE * NAME-WEIGHT
                    PERFORM CONVERT-DATE
-                   IF DATE-OF-BIRTH OF CUSTOMER-ARRAY (IX) =
-                     TEMP-DATE-OF-BIRTH
-                       COMPUTE DATE-OF-BIRTH-SCORE = 
+                   IF ENTITY-TYPE OF CUSTOMER-ARRAY (IX) = "O" OR
+                     ENTITY-TYPE OF SANCTION-ARRAY (JX) = "O"
+                       COMPUTE DATE-OF-BIRTH-SCORE =
                        100 * DATE-OF-BIRTH-WEIGHT
                    ELSE
-                       MOVE 0 TO DATE-OF-BIRTH-SCORE
+                       PERFORM FUZZY-DOB-SCORE
+                       COMPUTE DATE-OF-BIRTH-SCORE =
+                       DOB-MATCH-PERCENT * DATE-OF-BIRTH-WEIGHT
                    END-IF
                    ADD DATE-OF-BIRTH-SCORE TO TOTAL-SCORE
-                   IF COUNTRY-CODE OF CUSTOMER-ARRAY (IX) = 
+                   IF COUNTRY-CODE OF CUSTOMER-ARRAY (IX) =
                      COUNTRY-CODE OF SANCTION-ARRAY (JX)
                        COMPUTE COUNTRY-SCORE = 100 * COUNTRY-WEIGHT
+                       MOVE "Y" TO COUNTRY-MATCH
                    ELSE
                        MOVE 0 TO COUNTRY-SCORE
+                       MOVE "N" TO COUNTRY-MATCH
                    END-IF
                    ADD COUNTRY-SCORE TO TOTAL-SCORE
+                   IF CUSTOMER-SOUNDEX = SANCTION-SOUNDEX
+                       COMPUTE PHONETIC-SCORE = 100 * PHONETIC-WEIGHT
+                   ELSE
+                       MOVE 0 TO PHONETIC-SCORE
+                   END-IF
+                   ADD PHONETIC-SCORE TO TOTAL-SCORE
+                   IF TOTAL-SCORE > HIGHEST-TOTAL-SCORE
+                       MOVE TOTAL-SCORE TO HIGHEST-TOTAL-SCORE
+                   END-IF
                    IF TOTAL-SCORE > MINIMUN-SCORE
+                       ADD 1 TO MATCHES-FOUND-COUNT
+                       COMPUTE SCORE-BAND-INDEX =
+                           (TOTAL-SCORE / 10) + 1
+                       IF SCORE-BAND-INDEX > 10
+                           MOVE 10 TO SCORE-BAND-INDEX
+                       END-IF
+                       ADD 1 TO SCORE-BAND-TALLY (SCORE-BAND-INDEX)
+                       PERFORM OPEN-CASE
                        PERFORM PRINT-MATCH-TO-REPORT
                    END-IF
                END-PERFORM
            END-PERFORM
-       
+
            CLOSE SANCTION-REPORT-FILE
+           CLOSE CASE-FILE
+           PERFORM SAVE-CASE-COUNTER
+           PERFORM WRITE-AUDIT-TRAIL
+           MOVE HIGHEST-TOTAL-SCORE TO HIGHEST-TOTAL-SCORE-STRING
+           DISPLAY "Screening run complete."
+           DISPLAY "Customers screened: " CUSTOMERS-SCREENED-STRING
+           DISPLAY "Sanction entries screened: "
+               SANCTIONS-SCREENED-STRING
+           DISPLAY "Matches found: " MATCHES-FOUND-STRING
+           DISPLAY "Highest match score: " HIGHEST-TOTAL-SCORE-STRING
+               "%"
        STOP RUN.
-       
+
+       WRITE-AUDIT-TRAIL.
+           OPEN EXTEND SCREENING-AUDIT-FILE
+           IF SCREENING-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT SCREENING-AUDIT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-RUN-TIMESTAMP
+           STRING "Screening run at " AUDIT-RUN-TIMESTAMP(1:8)
+               " " AUDIT-RUN-TIMESTAMP(9:6)
+               INTO SCREENING-AUDIT-INFO
+           END-STRING
+           WRITE SCREENING-AUDIT-RECORD
+           MOVE SPACES TO SCREENING-AUDIT-INFO
+           MOVE NAME-WEIGHT TO AUDIT-WEIGHT-STRING
+           STRING "- Name weight: " AUDIT-WEIGHT-STRING
+               INTO SCREENING-AUDIT-INFO
+           END-STRING
+           WRITE SCREENING-AUDIT-RECORD
+           MOVE SPACES TO SCREENING-AUDIT-INFO
+           MOVE DATE-OF-BIRTH-WEIGHT TO AUDIT-WEIGHT-STRING
+           STRING "- Date of birth weight: " AUDIT-WEIGHT-STRING
+               INTO SCREENING-AUDIT-INFO
+           END-STRING
+           WRITE SCREENING-AUDIT-RECORD
+           MOVE SPACES TO SCREENING-AUDIT-INFO
+           MOVE COUNTRY-WEIGHT TO AUDIT-WEIGHT-STRING
+           STRING "- Country weight: " AUDIT-WEIGHT-STRING
+               INTO SCREENING-AUDIT-INFO
+           END-STRING
+           WRITE SCREENING-AUDIT-RECORD
+           MOVE SPACES TO SCREENING-AUDIT-INFO
+           MOVE PHONETIC-WEIGHT TO AUDIT-WEIGHT-STRING
+           STRING "- Phonetic weight: " AUDIT-WEIGHT-STRING
+               INTO SCREENING-AUDIT-INFO
+           END-STRING
+           WRITE SCREENING-AUDIT-RECORD
+           MOVE SPACES TO SCREENING-AUDIT-INFO
+           MOVE MINIMUN-SCORE TO AUDIT-MINIMUM-SCORE-STRING
+           STRING "- Minimum score: " AUDIT-MINIMUM-SCORE-STRING
+               INTO SCREENING-AUDIT-INFO
+           END-STRING
+           WRITE SCREENING-AUDIT-RECORD
+           MOVE SPACES TO SCREENING-AUDIT-INFO
+           MOVE CUSTOMERS-SCREENED-COUNT TO CUSTOMERS-SCREENED-STRING
+           STRING "- Customers screened: " CUSTOMERS-SCREENED-STRING
+               INTO SCREENING-AUDIT-INFO
+           END-STRING
+           WRITE SCREENING-AUDIT-RECORD
+           MOVE SPACES TO SCREENING-AUDIT-INFO
+           MOVE SANCTION-COUNT TO SANCTIONS-SCREENED-STRING
+           STRING "- Sanction entries screened: "
+               SANCTIONS-SCREENED-STRING
+               INTO SCREENING-AUDIT-INFO
+           END-STRING
+           WRITE SCREENING-AUDIT-RECORD
+           MOVE SPACES TO SCREENING-AUDIT-INFO
+           MOVE MATCHES-FOUND-COUNT TO MATCHES-FOUND-STRING
+           STRING "- Matches found: " MATCHES-FOUND-STRING
+               INTO SCREENING-AUDIT-INFO
+           END-STRING
+           WRITE SCREENING-AUDIT-RECORD
+           MOVE SPACES TO SCREENING-AUDIT-INFO
+           PERFORM VARYING SCORE-BAND-INDEX FROM 1 BY 1
+                   UNTIL SCORE-BAND-INDEX > 10
+               COMPUTE SCORE-BAND-LOW =
+                   (SCORE-BAND-INDEX - 1) * 10
+               IF SCORE-BAND-INDEX = 10
+                   MOVE 100 TO SCORE-BAND-HIGH
+               ELSE
+                   COMPUTE SCORE-BAND-HIGH = SCORE-BAND-LOW + 9
+               END-IF
+               MOVE SCORE-BAND-LOW TO SCORE-BAND-LOW-STRING
+               MOVE SCORE-BAND-HIGH TO SCORE-BAND-HIGH-STRING
+               MOVE SCORE-BAND-TALLY (SCORE-BAND-INDEX)
+                   TO SCORE-BAND-TALLY-STRING
+               MOVE SPACES TO SCREENING-AUDIT-INFO
+               STRING "- Score band "
+                   FUNCTION TRIM(SCORE-BAND-LOW-STRING LEADING)
+                   "-"
+                   FUNCTION TRIM(SCORE-BAND-HIGH-STRING LEADING)
+                   "%: " SCORE-BAND-TALLY-STRING
+                   INTO SCREENING-AUDIT-INFO
+               END-STRING
+               WRITE SCREENING-AUDIT-RECORD
+           END-PERFORM
+           MOVE SPACES TO SCREENING-AUDIT-INFO
+           WRITE SCREENING-AUDIT-RECORD
+           CLOSE SCREENING-AUDIT-FILE.
+
+       LOAD-CASE-COUNTER.
+           OPEN INPUT CASE-COUNTER-FILE
+           IF CASE-COUNTER-STATUS = "00"
+               READ CASE-COUNTER-FILE INTO CASE-COUNTER-RECORD
+                   NOT AT END
+                       MOVE CASE-COUNTER-VALUE TO NEXT-CASE-ID
+               END-READ
+               CLOSE CASE-COUNTER-FILE
+           END-IF.
+
+       LOAD-CASE-HISTORY.
+           MOVE 1 TO LX
+           OPEN INPUT CASE-FILE
+           IF CASE-FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-CASE-FILE = "Y"
+                   READ CASE-FILE INTO CASE-RECORD
+                       AT END
+                           MOVE "Y" TO END-OF-CASE-FILE
+                       NOT AT END
+                           IF LX > CASE-MAX-RECORDS
+                               DISPLAY "ERROR: case history exceeds "
+                                   "table capacity of "
+                                   CASE-MAX-RECORDS
+                                   " - remaining cases were not "
+                                   "loaded for duplicate checking"
+                               MOVE "Y" TO CASE-TABLE-FULL
+                               MOVE "Y" TO END-OF-CASE-FILE
+                           ELSE
+                               ADD 1 TO CASE-COUNT
+                               MOVE CASE-RECORD TO CASE-ARRAY (LX)
+                               ADD 1 TO LX
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CASE-FILE
+           END-IF.
+
+       SAVE-CASE-COUNTER.
+           OPEN OUTPUT CASE-COUNTER-FILE
+           MOVE NEXT-CASE-ID TO CASE-COUNTER-VALUE
+           WRITE CASE-COUNTER-RECORD
+           CLOSE CASE-COUNTER-FILE.
+
+       OPEN-CASE.
+           MOVE "N" TO EXISTING-CASE-FOUND
+           PERFORM FIND-EXISTING-CASE
+           IF EXISTING-CASE-FOUND = "N"
+               ADD 1 TO NEXT-CASE-ID
+               MOVE NEXT-CASE-ID TO CASE-ID OF CASE-RECORD
+               MOVE CUSTOMER-ID OF CUSTOMER-ARRAY (IX)
+                   TO CASE-CUSTOMER-ID OF CASE-RECORD
+               MOVE SANCTION-ID OF SANCTION-ARRAY (JX)
+                   TO CASE-SANCTION-ID OF CASE-RECORD
+               MOVE TOTAL-SCORE TO CASE-MATCH-SCORE OF CASE-RECORD
+               MOVE "OPEN" TO CASE-STATUS OF CASE-RECORD
+               WRITE CASE-RECORD
+               IF CASE-COUNT < CASE-MAX-RECORDS
+                   ADD 1 TO CASE-COUNT
+                   MOVE CASE-RECORD TO CASE-ARRAY (CASE-COUNT)
+               END-IF
+           END-IF.
+
+       FIND-EXISTING-CASE.
+           PERFORM VARYING LX FROM 1 BY 1 UNTIL LX > CASE-COUNT
+                   OR EXISTING-CASE-FOUND = "Y"
+               IF CASE-CUSTOMER-ID OF CASE-ARRAY (LX) =
+                       CUSTOMER-ID OF CUSTOMER-ARRAY (IX)
+                 AND CASE-SANCTION-ID OF CASE-ARRAY (LX) =
+                       SANCTION-ID OF SANCTION-ARRAY (JX)
+                   MOVE CASE-ARRAY (LX) TO CASE-RECORD
+                   MOVE "Y" TO EXISTING-CASE-FOUND
+               END-IF
+           END-PERFORM.
+
+       LOG-EXCEPTION.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF EXCEPTION-LOG-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE EXCEPTION-LOG-FILE.
+
        PARSE-CONFIG.
            UNSTRING CONFIG-LINE
                DELIMITED BY "="
@@ -192,8 +554,11 @@
                    MOVE FUNCTION NUMVAL(CONFIG-VALUE) 
                    TO DATE-OF-BIRTH-WEIGHT
                WHEN "COUNTRY"
-                   MOVE FUNCTION NUMVAL(CONFIG-VALUE) 
+                   MOVE FUNCTION NUMVAL(CONFIG-VALUE)
                    TO COUNTRY-WEIGHT
+               WHEN "PHONETIC"
+                   MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                   TO PHONETIC-WEIGHT
                WHEN "MINIMUM-SCORE"
                    COMPUTE MINIMUN-SCORE = FUNCTION NUMVAL(CONFIG-VALUE)
                    * 100
@@ -209,13 +574,48 @@
                DELIMITED BY SIZE
                INTO TEMP-DATE-OF-BIRTH
            END-STRING.
-           
+
+       FUZZY-DOB-SCORE.
+           MOVE DATE-OF-BIRTH OF CUSTOMER-ARRAY (IX) (1:2)
+               TO TEMP-CUSTOMER-DAY
+           MOVE DATE-OF-BIRTH OF CUSTOMER-ARRAY (IX) (3:2)
+               TO TEMP-CUSTOMER-MONTH
+           MOVE DATE-OF-BIRTH OF CUSTOMER-ARRAY (IX) (5:2)
+               TO TEMP-CUSTOMER-YEAR
+           IF DATE-OF-BIRTH OF CUSTOMER-ARRAY (IX) = TEMP-DATE-OF-BIRTH
+               MOVE 100 TO DOB-MATCH-PERCENT
+           ELSE
+               IF TEMP-CUSTOMER-YEAR = TEMP-YEAR (3:2)
+                   IF TEMP-CUSTOMER-DAY = TEMP-MONTH AND
+                     TEMP-CUSTOMER-MONTH = TEMP-DAY
+                       MOVE 75 TO DOB-MATCH-PERCENT
+                   ELSE
+                       IF TEMP-CUSTOMER-DAY = TEMP-DAY OR
+                         TEMP-CUSTOMER-MONTH = TEMP-MONTH
+                           MOVE 50 TO DOB-MATCH-PERCENT
+                       ELSE
+                           MOVE 25 TO DOB-MATCH-PERCENT
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE 0 TO DOB-MATCH-PERCENT
+               END-IF
+           END-IF.
+
        FIND-DIST-OF-NAME.
            INSPECT SANCTION-NAME-UPPER REPLACING ALL "." BY SPACE
+           MOVE SPACES TO LAST-NAME OF STRING-B
+           MOVE 1 TO NAME-SPLIT-POINTER
            UNSTRING SANCTION-NAME-UPPER DELIMITED BY SPACE
                INTO FIRST-NAME OF STRING-B
-                   LAST-NAME OF STRING-B
+               WITH POINTER NAME-SPLIT-POINTER
            END-UNSTRING
+           IF NAME-SPLIT-POINTER <=
+             FUNCTION LENGTH(SANCTION-NAME-UPPER)
+               MOVE FUNCTION TRIM(SANCTION-NAME-UPPER
+                   (NAME-SPLIT-POINTER:) LEADING)
+                   TO LAST-NAME OF STRING-B
+           END-IF
            IF FIRST-NAME OF STRING-B NOT EQUAL "-"
 
            PERFORM LEVENSHTEIN-DIST
@@ -268,6 +668,45 @@
                    PERFORM FIND-DIST-OF-NAME
            END-EVALUATE.
 
+       COMPUTE-SOUNDEX.
+           MOVE FUNCTION TRIM(SOUNDEX-INPUT) TO SOUNDEX-WORK
+           MOVE "0000" TO SOUNDEX-CODE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SOUNDEX-WORK))
+               TO SOUNDEX-LENGTH
+           IF SOUNDEX-LENGTH > 0
+               MOVE SOUNDEX-WORK(1:1) TO SOUNDEX-CODE(1:1)
+               MOVE SPACE TO SOUNDEX-LAST-DIGIT
+               MOVE 2 TO SOUNDEX-OUT-INDEX
+               PERFORM VARYING SX FROM 1 BY 1
+                   UNTIL SX > SOUNDEX-LENGTH OR SOUNDEX-OUT-INDEX > 4
+                   MOVE SOUNDEX-WORK(SX:1) TO SOUNDEX-CHAR
+                   EVALUATE SOUNDEX-CHAR
+                       WHEN "B" WHEN "F" WHEN "P" WHEN "V"
+                           MOVE "1" TO SOUNDEX-DIGIT
+                       WHEN "C" WHEN "G" WHEN "J" WHEN "K" WHEN "Q"
+                           WHEN "S" WHEN "X" WHEN "Z"
+                           MOVE "2" TO SOUNDEX-DIGIT
+                       WHEN "D" WHEN "T"
+                           MOVE "3" TO SOUNDEX-DIGIT
+                       WHEN "L"
+                           MOVE "4" TO SOUNDEX-DIGIT
+                       WHEN "M" WHEN "N"
+                           MOVE "5" TO SOUNDEX-DIGIT
+                       WHEN "R"
+                           MOVE "6" TO SOUNDEX-DIGIT
+                       WHEN OTHER
+                           MOVE SPACE TO SOUNDEX-DIGIT
+                   END-EVALUATE
+                   IF SX > 1 AND SOUNDEX-DIGIT NOT = SPACE
+                       AND SOUNDEX-DIGIT NOT = SOUNDEX-LAST-DIGIT
+                       MOVE SOUNDEX-DIGIT
+                           TO SOUNDEX-CODE(SOUNDEX-OUT-INDEX:1)
+                       ADD 1 TO SOUNDEX-OUT-INDEX
+                   END-IF
+                   MOVE SOUNDEX-DIGIT TO SOUNDEX-LAST-DIGIT
+               END-PERFORM
+           END-IF.
+
        LEVENSHTEIN-DIST.
            MOVE FUNCTION LENGTH(FUNCTION TRIM(FIRST-NAME OF STRING-B)) 
                TO FIRST-NAME-LENGTH OF LENGTH-B
@@ -368,6 +807,16 @@
            TO SANCTION-REPORT-INFO
            WRITE SANCTION-REPORT-RECORD
            MOVE SPACES TO SANCTION-REPORT-INFO
+           MOVE CASE-ID OF CASE-RECORD TO CASE-ID-STRING
+           STRING "Case-ID: "
+               FUNCTION TRIM(CASE-ID-STRING LEADING)
+               " (Status: "
+               FUNCTION TRIM(CASE-STATUS OF CASE-RECORD)
+               ")"
+               INTO SANCTION-REPORT-INFO
+           END-STRING
+           WRITE SANCTION-REPORT-RECORD
+           MOVE SPACES TO SANCTION-REPORT-INFO
            STRING "Customer-ID: " CUSTOMER-ID OF CUSTOMER-ARRAY(IX)
                INTO SANCTION-REPORT-INFO
            END-STRING
@@ -378,6 +827,16 @@
            END-STRING
            WRITE SANCTION-REPORT-RECORD
            MOVE SPACES TO SANCTION-REPORT-INFO
+           IF ENTITY-TYPE OF CUSTOMER-ARRAY (IX) = "O"
+               MOVE "Organization" TO ENTITY-TYPE-LABEL
+           ELSE
+               MOVE "Individual" TO ENTITY-TYPE-LABEL
+           END-IF
+           STRING "Entity type: " ENTITY-TYPE-LABEL
+               INTO SANCTION-REPORT-INFO
+           END-STRING
+           WRITE SANCTION-REPORT-RECORD
+           MOVE SPACES TO SANCTION-REPORT-INFO
            STRING "Date of birth: " DATE-OF-BIRTH OF CUSTOMER-ARRAY(IX)
                INTO SANCTION-REPORT-INFO
            END-STRING
@@ -421,30 +880,44 @@
            MOVE BEST-ALIAS-SCORE TO NAME-SCORE-STRING
            STRING "- Match on name: " NAME-SCORE-STRING "%  (" FUNCTION 
                TRIM(CUSTOMER-NAME OF CUSTOMER-ARRAY(IX) TRAILING) " & "
-               FUCNTION TRIM(BEST-MATCHING-NAME TRAILING) ")."
+               FUNCTION TRIM(BEST-MATCHING-NAME TRAILING) ")."
                INTO SANCTION-REPORT-INFO
            END-STRING
            WRITE SANCTION-REPORT-RECORD
            MOVE SPACES TO SANCTION-REPORT-INFO
-           IF DATE-OF-BIRTH-SCORE = 30
-              MOVE 100 TO DATE-OF-BIRTH-SCORE
+           IF ENTITY-TYPE OF CUSTOMER-ARRAY (IX) = "O" OR
+             ENTITY-TYPE OF SANCTION-ARRAY (JX) = "O"
+               MOVE 100 TO DATE-OF-BIRTH-SCORE-STRING
+           ELSE
+               MOVE DOB-MATCH-PERCENT TO DATE-OF-BIRTH-SCORE-STRING
            END-IF
-           MOVE DATE-OF-BIRTH-SCORE TO DATE-OF-BIRTH-SCORE-STRING
            STRING "- Match on date of birth: " 
                DATE-OF-BIRTH-SCORE-STRING "%."
                INTO SANCTION-REPORT-INFO
            END-STRING
            WRITE SANCTION-REPORT-RECORD
            MOVE SPACES TO SANCTION-REPORT-INFO
-           IF COUNTRY-SCORE = 20
-               MOVE 100 TO COUNTRY-SCORE
+           IF COUNTRY-MATCH = "Y"
+               MOVE 100 TO COUNTRY-SCORE-STRING
+           ELSE
+               MOVE 0 TO COUNTRY-SCORE-STRING
            END-IF
-           MOVE COUNTRY-SCORE TO COUNTRY-SCORE-STRING
            STRING "- Match on country: " COUNTRY-SCORE-STRING "%."
                INTO SANCTION-REPORT-INFO
            END-STRING
            WRITE SANCTION-REPORT-RECORD
            MOVE SPACES TO SANCTION-REPORT-INFO
+           IF CUSTOMER-SOUNDEX = SANCTION-SOUNDEX
+               MOVE 100 TO PHONETIC-SCORE-STRING
+           ELSE
+               MOVE 0 TO PHONETIC-SCORE-STRING
+           END-IF
+           STRING "- Match on phonetic name (Soundex): "
+               PHONETIC-SCORE-STRING "%."
+               INTO SANCTION-REPORT-INFO
+           END-STRING
+           WRITE SANCTION-REPORT-RECORD
+           MOVE SPACES TO SANCTION-REPORT-INFO
            WRITE SANCTION-REPORT-RECORD
            MOVE TOTAL-SCORE TO TOTAL-SCORE-STRING
            STRING "Accumulated match percentage: " 
