@@ -1,25 +1,81 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPGAVE5.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "InputFiles/Customerinfo.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "ExceptionLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+           COPY "CUSTOMERS.cpy".
+
+       FD EXCEPTION-LOG-FILE.
+       01 EXCEPTION-LOG-RECORD.
+           COPY "EXCEPTIONLOG.cpy".
+
        WORKING-STORAGE SECTION.
        01 CUSTOMER-INFO.
           COPY "CUSTOMERS.cpy".
+       01 FULLNAME PIC X(40) VALUE SPACES.
+       01 INPUT-FILE-STATUS PIC XX.
+       01 EXCEPTION-LOG-STATUS PIC XX.
+       01 EXCEPTION-PROGRAM-NAME PIC X(10) VALUE "Opgave5".
+       01 RECORD-FOUND PIC X VALUE "N".
 
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT INPUT-FILE
+           IF INPUT-FILE-STATUS = "00"
+               READ INPUT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE INPUT-RECORD TO CUSTOMER-INFO
+                       MOVE "Y" TO RECORD-FOUND
+               END-READ
+               CLOSE INPUT-FILE
+           ELSE
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": unable to open InputFiles/Customerinfo.txt"
+                   " (status " DELIMITED BY SIZE
+                   INPUT-FILE-STATUS DELIMITED BY SIZE
+                   "), using default demo record" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+           END-IF
 
-       MOVE "CUST-001" TO CUSTOMER-ID.
-       MOVE "John" TO FIRSTNAME.
-       MOVE "Doe" TO LASTNAME.
-       MOVE "ACC-001" TO ACCOUNT-NUMBER.
-       MOVE 1000.00 TO ACCOUNT-BALANCE.
-       MOVE "USD" TO CURRENCY-CODE.
-       STRING FIRSTNAME DELIMITED BY SPACE 
-              " " DELIMITED BY SIZE 
-              LASTNAME DELIMITED BY SPACE
-              INTO FULLNAME
-       END-STRING.
+           IF RECORD-FOUND NOT = "Y"
+               MOVE "CUST-001" TO CUSTOMER-ID OF CUSTOMER-INFO
+               MOVE "John" TO FIRSTNAME OF CUSTOMER-INFO
+               MOVE "Doe" TO LASTNAME OF CUSTOMER-INFO
+               MOVE "ACC-001" TO ACCOUNT-NUMBER OF CUSTOMER-INFO
+               MOVE 1000.00 TO ACCOUNT-BALANCE OF CUSTOMER-INFO
+               MOVE "USD" TO CURRENCY-CODE OF CUSTOMER-INFO
+           END-IF
+
+           STRING FIRSTNAME OF CUSTOMER-INFO DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               LASTNAME OF CUSTOMER-INFO DELIMITED BY SPACE
+               INTO FULLNAME
+           END-STRING
       *Nedenfor kommer en display - Cobols måde at skrive i konsollen
-       DISPLAY "----------------------------------------"
-       DISPLAY CUSTOMER-INFO
-       STOP RUN.
+           DISPLAY "----------------------------------------"
+           DISPLAY CUSTOMER-INFO
+           STOP RUN.
+
+       LOG-EXCEPTION.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF EXCEPTION-LOG-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE EXCEPTION-LOG-FILE.
