@@ -5,10 +5,17 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "InputFiles/Customerinfo.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN 
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN
            TO "OutputFiles/CustomerinfoOut.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LETTER-FILE ASSIGN
+           TO "OutputFiles/CustomerLetters.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "ExceptionLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,43 +27,105 @@
        01 OUTPUT-RECORD.
            02 CUSTOMER-INFO PIC X(100).
 
+       FD LETTER-FILE.
+       01 LETTER-RECORD.
+           02 LETTER-LINE PIC X(100).
+
+       FD EXCEPTION-LOG-FILE.
+       01 EXCEPTION-LOG-RECORD.
+           COPY "EXCEPTIONLOG.cpy".
+
        WORKING-STORAGE SECTION.
        01 END-OF-FILE PIC X VALUE "N".
+       01 INPUT-FILE-STATUS PIC XX.
+       01 EXCEPTION-LOG-STATUS PIC XX.
+       01 EXCEPTION-PROGRAM-NAME PIC X(10) VALUE "Opgave7".
+       01 VALID-CUSTOMER-RECORD PIC X VALUE "Y".
+       01 LETTER-DATE PIC X(21).
+       01 LETTER-DATE-LINE PIC X(10).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE      
-       
+           IF INPUT-FILE-STATUS NOT = "00"
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": unable to open InputFiles/Customerinfo.txt"
+                   " (status " DELIMITED BY SIZE
+                   INPUT-FILE-STATUS DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+               STOP RUN
+           END-IF
+           OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT LETTER-FILE
+
            PERFORM UNTIL END-OF-FILE = "Y"
                READ INPUT-FILE INTO INPUT-RECORD
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       MOVE SPACES TO CUSTOMER-INFO
-                       MOVE CUSTOMER-ID OF INPUT-RECORD TO CUSTOMER-INFO
-                       WRITE OUTPUT-RECORD
-                       MOVE SPACES TO CUSTOMER-INFO
-                       PERFORM FORMAT-NAME
-                       WRITE OUTPUT-RECORD
-                       MOVE SPACES TO CUSTOMER-INFO
-                       PERFORM FORMAT-ADDRESS
-                       WRITE OUTPUT-RECORD
-                       MOVE SPACES TO CUSTOMER-INFO
-                       PERFORM FORMAT-CONTACT-INFO
-                       WRITE OUTPUT-RECORD
-                       MOVE SPACES TO CUSTOMER-INFO
-                       PERFORM FORMAT-ACCOUNT-INFO
-                       WRITE OUTPUT-RECORD
-                       MOVE SPACES TO CUSTOMER-INFO
-                       WRITE OUTPUT-RECORD
+                       PERFORM VALIDATE-CUSTOMER-RECORD
+                       IF VALID-CUSTOMER-RECORD = "Y"
+                           MOVE SPACES TO CUSTOMER-INFO
+                           MOVE CUSTOMER-ID OF INPUT-RECORD TO
+                           CUSTOMER-INFO
+                           WRITE OUTPUT-RECORD
+                           MOVE SPACES TO CUSTOMER-INFO
+                           PERFORM FORMAT-NAME
+                           WRITE OUTPUT-RECORD
+                           MOVE SPACES TO CUSTOMER-INFO
+                           PERFORM FORMAT-ADDRESS
+                           WRITE OUTPUT-RECORD
+                           MOVE SPACES TO CUSTOMER-INFO
+                           PERFORM FORMAT-CONTACT-INFO
+                           WRITE OUTPUT-RECORD
+                           MOVE SPACES TO CUSTOMER-INFO
+                           PERFORM FORMAT-ACCOUNT-INFO
+                           WRITE OUTPUT-RECORD
+                           MOVE SPACES TO CUSTOMER-INFO
+                           WRITE OUTPUT-RECORD
+                           PERFORM WRITE-CUSTOMER-LETTER
+                       END-IF
                END-READ
-           END-PERFORM      
-       
-           CLOSE INPUT-FILE 
+           END-PERFORM
+
+           CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           CLOSE LETTER-FILE
        STOP RUN.
 
+       LOG-EXCEPTION.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF EXCEPTION-LOG-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE EXCEPTION-LOG-FILE.
+
+       VALIDATE-CUSTOMER-RECORD.
+           MOVE "Y" TO VALID-CUSTOMER-RECORD
+           IF CUSTOMER-ID OF INPUT-RECORD = SPACES
+               MOVE "N" TO VALID-CUSTOMER-RECORD
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": skipping customer record with blank"
+                   " customer ID" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+           END-IF
+           IF COUNTRY-CODE OF INPUT-RECORD = SPACES
+               MOVE "N" TO VALID-CUSTOMER-RECORD
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": skipping customer " DELIMITED BY SIZE
+                   CUSTOMER-ID OF INPUT-RECORD DELIMITED BY SPACE
+                   " with blank country code" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+           END-IF.
+
        FORMAT-NAME.
            STRING FIRSTNAME OF INPUT-RECORD DELIMITED BY SPACE 
                " " DELIMITED BY SIZE 
@@ -97,4 +166,74 @@
                CURRENCY-CODE OF INPUT-RECORD DELIMITED BY SPACE
                INTO CUSTOMER-INFO
            END-STRING.
-       
\ No newline at end of file
+
+       WRITE-CUSTOMER-LETTER.
+           MOVE FUNCTION CURRENT-DATE TO LETTER-DATE
+           STRING LETTER-DATE(7:2) "-" DELIMITED BY SIZE
+               LETTER-DATE(5:2) "-" DELIMITED BY SIZE
+               LETTER-DATE(1:4) DELIMITED BY SIZE
+               INTO LETTER-DATE-LINE
+           END-STRING
+           MOVE SPACES TO LETTER-LINE
+           MOVE LETTER-DATE-LINE TO LETTER-LINE
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           STRING FIRSTNAME OF INPUT-RECORD DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               LASTNAME OF INPUT-RECORD DELIMITED BY SPACE
+               INTO LETTER-LINE
+           END-STRING
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           STRING FUNCTION TRIM(STREET OF INPUT-RECORD TRAILING)
+               " " DELIMITED BY SIZE
+               HOUSE-NUMBER OF INPUT-RECORD DELIMITED BY SPACE
+               INTO LETTER-LINE
+           END-STRING
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           STRING ZIPCODE OF INPUT-RECORD DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(CITY OF INPUT-RECORD TRAILING)
+               " " DELIMITED BY SIZE
+               COUNTRY-CODE OF INPUT-RECORD DELIMITED BY SPACE
+               INTO LETTER-LINE
+           END-STRING
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           STRING "Dear " DELIMITED BY SIZE
+               FUNCTION TRIM(FIRSTNAME OF INPUT-RECORD TRAILING)
+               "," DELIMITED BY SIZE
+               INTO LETTER-LINE
+           END-STRING
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           WRITE LETTER-RECORD
+           MOVE "Thank you for banking with us. This letter" TO
+               LETTER-LINE
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           STRING "confirms the details we hold for account "
+               DELIMITED BY SIZE
+               ACCOUNT-NUMBER OF INPUT-RECORD DELIMITED BY SPACE
+               "." DELIMITED BY SIZE
+               INTO LETTER-LINE
+           END-STRING
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           WRITE LETTER-RECORD
+           MOVE "Kind regards," TO LETTER-LINE
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           MOVE "Customer Service" TO LETTER-LINE
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           WRITE LETTER-RECORD
+           MOVE ALL "-" TO LETTER-LINE
+           WRITE LETTER-RECORD
+           MOVE SPACES TO LETTER-LINE
+           WRITE LETTER-RECORD.
