@@ -5,83 +5,234 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO "InputFiles/Customerinfo.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
            SELECT ACCOUNT-FILE ASSIGN TO "InputFiles/Accountinfo.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN 
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCOUNT-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN
+           TO "InputFiles/Transactions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+           SELECT OUTPUT-FILE ASSIGN
            TO "OutputFiles/CustomerAccount.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "ExceptionLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
        01 CUSTOMER-RECORD.
            COPY "CUSTOMERS.cpy".
-       
+
        FD ACCOUNT-FILE.
        01 ACCOUNT-RECORD.
            COPY "ACCOUNTINFO.cpy".
 
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           COPY "TRANSACTIONS.cpy".
+
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD.
            02 CUSTOMER-INFO PIC X(100).
 
+       FD EXCEPTION-LOG-FILE.
+       01 EXCEPTION-LOG-RECORD.
+           COPY "EXCEPTIONLOG.cpy".
+
        WORKING-STORAGE SECTION.
        01 END-OF-CUSTOMER-FILE PIC X VALUE "N".
        01 END-OF-ACCOUNT-FILE PIC X VALUE "N".
-       01 IX PIC 9 VALUE 1.
-       01 ACCOUNT-ARRAY OCCURS 5 TIMES.
+       01 END-OF-TRANSACTION-FILE PIC X VALUE "N".
+       01 IX PIC 9(4) VALUE 1.
+       01 ACCOUNT-COUNT PIC 9(4) VALUE 0.
+       01 ACCOUNT-MAX-RECORDS PIC 9(4) VALUE 2000.
+       01 ACCOUNT-TABLE-FULL PIC X VALUE "N".
+       01 ACCOUNT-ARRAY
+           OCCURS 1 TO 2000 TIMES DEPENDING ON ACCOUNT-COUNT.
            COPY "ACCOUNTINFO.cpy".
+       01 TX PIC 9(6) VALUE 1.
+       01 TRANSACTION-RECORD-COUNT PIC 9(6) VALUE 0.
+       01 TRANSACTION-MAX-RECORDS PIC 9(6) VALUE 999999.
+       01 TRANSACTION-TABLE-FULL PIC X VALUE "N".
+       01 TRANSACTION-ARRAY
+           OCCURS 1 TO 999999 TIMES
+           DEPENDING ON TRANSACTION-RECORD-COUNT.
+           COPY "TRANSACTIONS.cpy".
+       01 CUSTOMER-FILE-STATUS PIC XX.
+       01 ACCOUNT-FILE-STATUS PIC XX.
+       01 TRANSACTION-FILE-STATUS PIC XX.
+       01 EXCEPTION-LOG-STATUS PIC XX.
+       01 EXCEPTION-PROGRAM-NAME PIC X(10) VALUE "Opgave9".
+       01 VALID-CUSTOMER-RECORD PIC X VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            OPEN INPUT ACCOUNT-FILE
+           IF ACCOUNT-FILE-STATUS NOT = "00"
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": unable to open InputFiles/Accountinfo.txt"
+                   " (status " DELIMITED BY SIZE
+                   ACCOUNT-FILE-STATUS DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+               STOP RUN
+           END-IF
            PERFORM UNTIL END-OF-ACCOUNT-FILE = "Y"
                READ ACCOUNT-FILE INTO ACCOUNT-RECORD
                    AT END
                        MOVE "Y" TO END-OF-ACCOUNT-FILE
                    NOT AT END
-                       MOVE ACCOUNT-RECORD TO ACCOUNT-ARRAY (IX)
-                       ADD 1 TO IX
+                       IF IX > ACCOUNT-MAX-RECORDS
+                           IF ACCOUNT-TABLE-FULL NOT = "Y"
+                               DISPLAY "ERROR: account table exceeds "
+                                   "capacity of " ACCOUNT-MAX-RECORDS
+                                   " - remaining accounts were not "
+                                   "loaded"
+                               MOVE "Y" TO ACCOUNT-TABLE-FULL
+                           END-IF
+                       ELSE
+                           ADD 1 TO ACCOUNT-COUNT
+                           MOVE ACCOUNT-RECORD TO ACCOUNT-ARRAY (IX)
+                           ADD 1 TO IX
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE ACCOUNT-FILE
            MOVE 0 TO IX
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TRANSACTION-FILE-STATUS NOT = "00"
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": unable to open InputFiles/Transactions.txt"
+                   " (status " DELIMITED BY SIZE
+                   TRANSACTION-FILE-STATUS DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+               STOP RUN
+           END-IF
+           PERFORM UNTIL END-OF-TRANSACTION-FILE = "Y"
+               READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-TRANSACTION-FILE
+                   NOT AT END
+                       IF TX > TRANSACTION-MAX-RECORDS
+                           IF TRANSACTION-TABLE-FULL NOT = "Y"
+                               DISPLAY "ERROR: transaction table "
+                                   "exceeds capacity of "
+                                   TRANSACTION-MAX-RECORDS
+                                   " - remaining transactions were "
+                                   "not loaded"
+                               MOVE "Y" TO TRANSACTION-TABLE-FULL
+                           END-IF
+                       ELSE
+                           ADD 1 TO TRANSACTION-RECORD-COUNT
+                           MOVE TRANSACTION-RECORD TO
+                               TRANSACTION-ARRAY (TX)
+                           ADD 1 TO TX
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           MOVE 1 TO TX
+
            OPEN INPUT CUSTOMER-FILE
-           OPEN OUTPUT OUTPUT-FILE      
-       
+           IF CUSTOMER-FILE-STATUS NOT = "00"
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": unable to open InputFiles/Customerinfo.txt"
+                   " (status " DELIMITED BY SIZE
+                   CUSTOMER-FILE-STATUS DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+               STOP RUN
+           END-IF
+           OPEN OUTPUT OUTPUT-FILE
+
            PERFORM UNTIL END-OF-CUSTOMER-FILE = "Y"
                READ CUSTOMER-FILE INTO CUSTOMER-RECORD
                    AT END
                        MOVE "Y" TO END-OF-CUSTOMER-FILE
                    NOT AT END
-                       MOVE SPACES TO CUSTOMER-INFO
-                       MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO 
-                       CUSTOMER-INFO
-                       WRITE OUTPUT-RECORD
-                       PERFORM FORMAT-NAME
-                       WRITE OUTPUT-RECORD
-                       PERFORM FORMAT-ADDRESS
-                       WRITE OUTPUT-RECORD
-                       PERFORM FORMAT-CONTACT-INFO
-                       WRITE OUTPUT-RECORD
-                       PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 5
-                         IF CUSTOMER-ID OF CUSTOMER-RECORD = 
-                              CUSTOMER-ID OF ACCOUNT-ARRAY (IX)
-                              PERFORM FORMAT-ACCOUNT-INFO
-                              WRITE OUTPUT-RECORD 
-                         END-IF
-                       END-PERFORM
-                       MOVE SPACES TO CUSTOMER-INFO
-                       WRITE OUTPUT-RECORD
+                       PERFORM VALIDATE-CUSTOMER-RECORD
+                       IF VALID-CUSTOMER-RECORD = "Y"
+                           MOVE SPACES TO CUSTOMER-INFO
+                           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO
+                           CUSTOMER-INFO
+                           WRITE OUTPUT-RECORD
+                           PERFORM FORMAT-NAME
+                           WRITE OUTPUT-RECORD
+                           PERFORM FORMAT-ADDRESS
+                           WRITE OUTPUT-RECORD
+                           PERFORM FORMAT-CONTACT-INFO
+                           WRITE OUTPUT-RECORD
+                           PERFORM VARYING IX FROM 1 BY 1
+                             UNTIL IX > ACCOUNT-COUNT
+                             IF CUSTOMER-ID OF CUSTOMER-RECORD =
+                                  CUSTOMER-ID OF ACCOUNT-ARRAY (IX)
+                                  PERFORM FORMAT-ACCOUNT-INFO
+                                  WRITE OUTPUT-RECORD
+                                  PERFORM VARYING TX FROM 1 BY 1
+                                    UNTIL TX > TRANSACTION-RECORD-COUNT
+                                    IF ACCOUNT-ID OF
+                                      TRANSACTION-ARRAY (TX) =
+                                      ACCOUNT-NUMBER OF
+                                      ACCOUNT-ARRAY (IX)
+                                        PERFORM FORMAT-TRANSACTION-INFO
+                                        WRITE OUTPUT-RECORD
+                                    END-IF
+                                  END-PERFORM
+                             END-IF
+                           END-PERFORM
+                           MOVE SPACES TO CUSTOMER-INFO
+                           WRITE OUTPUT-RECORD
+                       END-IF
                END-READ
            END-PERFORM      
        
-           CLOSE CUSTOMER-FILE 
+           CLOSE CUSTOMER-FILE
            CLOSE OUTPUT-FILE
        STOP RUN.
 
+       LOG-EXCEPTION.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF EXCEPTION-LOG-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE EXCEPTION-LOG-FILE.
+
+       VALIDATE-CUSTOMER-RECORD.
+           MOVE "Y" TO VALID-CUSTOMER-RECORD
+           IF CUSTOMER-ID OF CUSTOMER-RECORD = SPACES
+               MOVE "N" TO VALID-CUSTOMER-RECORD
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": skipping customer record with blank"
+                   " customer ID" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+           END-IF
+           IF COUNTRY-CODE OF CUSTOMER-RECORD = SPACES
+               MOVE "N" TO VALID-CUSTOMER-RECORD
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": skipping customer " DELIMITED BY SIZE
+                   CUSTOMER-ID OF CUSTOMER-RECORD DELIMITED BY SPACE
+                   " with blank country code" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+           END-IF.
+
        FORMAT-NAME.
            MOVE SPACES TO CUSTOMER-INFO
            STRING FIRSTNAME OF CUSTOMER-RECORD DELIMITED BY SPACE 
@@ -129,4 +280,20 @@
                CURRENCY-CODE OF ACCOUNT-ARRAY (IX) DELIMITED BY SPACE
                INTO CUSTOMER-INFO
            END-STRING.
-       
\ No newline at end of file
+
+       FORMAT-TRANSACTION-INFO.
+           MOVE SPACES TO CUSTOMER-INFO
+           STRING "  Txn: " DELIMITED BY SIZE
+               FUNCTION TRIM(TRANSACTION-DATE OF
+                   TRANSACTION-ARRAY (TX)) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(TRANSACTION-TYPE OF
+                   TRANSACTION-ARRAY (TX)) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(AMOUNT OF TRANSACTION-ARRAY (TX))
+               DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CURRENCY-CODE OF TRANSACTION-ARRAY (TX)
+               DELIMITED BY SPACE
+               INTO CUSTOMER-INFO
+           END-STRING.
