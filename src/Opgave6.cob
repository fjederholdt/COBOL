@@ -5,9 +5,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "InputFiles/Customerinfo.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FILE-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO "OutputFiles/outputfile.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "ExceptionLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,36 +23,90 @@
        01 OUTPUT-RECORD.
            COPY "CUSTOMERS.cpy".
 
+       FD EXCEPTION-LOG-FILE.
+       01 EXCEPTION-LOG-RECORD.
+           COPY "EXCEPTIONLOG.cpy".
+
        WORKING-STORAGE SECTION.
        01 END-OF-FILE PIC X VALUE "N".
        01 FULLNAME PIC X(40) VALUE SPACES.
+       01 INPUT-FILE-STATUS PIC XX.
+       01 EXCEPTION-LOG-STATUS PIC XX.
+       01 EXCEPTION-PROGRAM-NAME PIC X(10) VALUE "Opgave6".
+       01 VALID-CUSTOMER-RECORD PIC X VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE      
-       
+           IF INPUT-FILE-STATUS NOT = "00"
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": unable to open InputFiles/Customerinfo.txt"
+                   " (status " DELIMITED BY SIZE
+                   INPUT-FILE-STATUS DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+               STOP RUN
+           END-IF
+           OPEN OUTPUT OUTPUT-FILE
+
            PERFORM UNTIL END-OF-FILE = "Y"
                READ INPUT-FILE INTO INPUT-RECORD
                    AT END
                        MOVE "Y" TO END-OF-FILE
                    NOT AT END
-                       MOVE SPACES TO FULLNAME
-                       STRING FIRSTNAME OF INPUT-RECORD DELIMITED BY 
-                           SPACE " " DELIMITED BY SIZE LASTNAME OF 
-                           INPUT-RECORD DELIMITED BY SPACE
-                           INTO FULLNAME
-                       END-STRING
-                       MOVE INPUT-RECORD TO OUTPUT-RECORD
-                       WRITE OUTPUT-RECORD
-                       DISPLAY "Name: " FULLNAME
-                       DISPLAY "Customer ID: " CUSTOMER-ID OF 
-                       INPUT-RECORD
-                       DISPLAY "Account Balance: " ACCOUNT-BALANCE OF 
-                       INPUT-RECORD " " CURRENCY-CODE OF INPUT-RECORD
+                       PERFORM VALIDATE-CUSTOMER-RECORD
+                       IF VALID-CUSTOMER-RECORD = "Y"
+                           MOVE SPACES TO FULLNAME
+                           STRING FIRSTNAME OF INPUT-RECORD DELIMITED
+                               BY SPACE " " DELIMITED BY SIZE
+                               LASTNAME OF INPUT-RECORD DELIMITED BY
+                               SPACE
+                               INTO FULLNAME
+                           END-STRING
+                           MOVE INPUT-RECORD TO OUTPUT-RECORD
+                           WRITE OUTPUT-RECORD
+                           DISPLAY "Name: " FULLNAME
+                           DISPLAY "Customer ID: " CUSTOMER-ID OF
+                           INPUT-RECORD
+                           DISPLAY "Account Balance: " ACCOUNT-BALANCE
+                           OF INPUT-RECORD " " CURRENCY-CODE OF
+                           INPUT-RECORD
+                       END-IF
                END-READ
            END-PERFORM      
        
-           CLOSE INPUT-FILE 
+           CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
        STOP RUN.
+
+       LOG-EXCEPTION.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF EXCEPTION-LOG-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE EXCEPTION-LOG-FILE.
+
+       VALIDATE-CUSTOMER-RECORD.
+           MOVE "Y" TO VALID-CUSTOMER-RECORD
+           IF CUSTOMER-ID OF INPUT-RECORD = SPACES
+               MOVE "N" TO VALID-CUSTOMER-RECORD
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": skipping customer record with blank"
+                   " customer ID" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+           END-IF
+           IF COUNTRY-CODE OF INPUT-RECORD = SPACES
+               MOVE "N" TO VALID-CUSTOMER-RECORD
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": skipping customer " DELIMITED BY SIZE
+                   CUSTOMER-ID OF INPUT-RECORD DELIMITED BY SPACE
+                   " with blank country code" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+           END-IF.
