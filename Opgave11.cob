@@ -5,9 +5,11 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRANSACTION-FILE ASSIGN TO "Transactions.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
            SELECT BANK-FILE ASSIGN TO "Banks.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BANK-FILE-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO "AccountPrint.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT BALANCE-FILE ASSIGN TO "Balances.txt"
@@ -18,6 +20,44 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT BEST-SHOP-FILE ASSIGN TO "BestShops.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CURRENCY-RATE-FILE ASSIGN TO "CurrencyRates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPENING-BALANCE-FILE ASSIGN TO "OpeningBalances.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT UNKNOWN-BANK-FILE ASSIGN TO "UnknownBanks.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CPR-EXCEPTION-FILE ASSIGN TO "CPRExceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LARGE-TXN-CONFIG-FILE
+               ASSIGN TO "LargeTransactionThreshold.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LARGE-TXN-CONFIG-STATUS.
+           SELECT LARGE-TXN-FILE ASSIGN TO "LargeTransactions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO "AccountPrint.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DORMANT-CONFIG-FILE
+               ASSIGN TO "DormantThresholdDays.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DORMANT-CONFIG-STATUS.
+           SELECT TOP-N-CONFIG-FILE
+               ASSIGN TO "TopBalancesCount.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TOP-N-CONFIG-STATUS.
+           SELECT DORMANT-FILE ASSIGN TO "DormantAccounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BANK-TOTAL-FILE ASSIGN TO "BankTotals.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "Opgave11Checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT TRANSACTION-ARCHIVE-FILE
+               ASSIGN TO "TransactionArchive.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSACTION-ARCHIVE-STATUS.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "ExceptionLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-LOG-STATUS.
            SELECT SORT-FILE ASSIGN TO SRT.
 
        DATA DIVISION.
@@ -49,72 +89,298 @@
        01 SHOP-RECORD.
            02 SHOP-INFO PIC X(100).
 
-       FD BEST-SHOP-FILE
+       FD BEST-SHOP-FILE.
        01 BEST-SHOP-RECORD.
            02 BEST-SHOP-INFO PIC X(100).
 
+       FD CURRENCY-RATE-FILE.
+       01 CURRENCY-RATE-RECORD.
+           COPY "CURRENCYRATES.cpy".
+
+       FD OPENING-BALANCE-FILE.
+       01 OPENING-BALANCE-RECORD.
+           COPY "OPENINGBALANCE.cpy".
+
+       FD UNKNOWN-BANK-FILE.
+       01 UNKNOWN-BANK-RECORD.
+           02 UNKNOWN-BANK-INFO PIC X(100).
+
+       FD CPR-EXCEPTION-FILE.
+       01 CPR-EXCEPTION-RECORD.
+           02 CPR-EXCEPTION-INFO PIC X(100).
+
+       FD LARGE-TXN-CONFIG-FILE.
+       01 LARGE-TXN-CONFIG-RECORD.
+           02 LARGE-TXN-CONFIG-LINE PIC X(20).
+
+       FD LARGE-TXN-FILE.
+       01 LARGE-TXN-RECORD.
+           02 LARGE-TXN-INFO PIC X(100).
+
+       FD CSV-FILE.
+       01 CSV-RECORD.
+           02 CSV-INFO PIC X(200).
+
+       FD DORMANT-CONFIG-FILE.
+       01 DORMANT-CONFIG-RECORD.
+           02 DORMANT-CONFIG-LINE PIC X(20).
+
+       FD TOP-N-CONFIG-FILE.
+       01 TOP-N-CONFIG-RECORD.
+           02 TOP-N-CONFIG-LINE PIC X(20).
+
+       FD DORMANT-FILE.
+       01 DORMANT-RECORD.
+           02 DORMANT-INFO PIC X(100).
+
+       FD BANK-TOTAL-FILE.
+       01 BANK-TOTAL-RECORD.
+           02 BANK-TOTAL-INFO PIC X(100).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           02 CHECKPOINT-CPR PIC X(11).
+
+       FD TRANSACTION-ARCHIVE-FILE.
+       01 TRANSACTION-ARCHIVE-RECORD.
+           COPY "TRANSACTIONS.cpy".
+
+       FD EXCEPTION-LOG-FILE.
+       01 EXCEPTION-LOG-RECORD.
+           COPY "EXCEPTIONLOG.cpy".
+
        WORKING-STORAGE SECTION.
        01 END-OF-TRANSACTION-FILE PIC X VALUE "N".
        01 END-OF-BANK-FILE PIC X VALUE "N".
        01 END-OF-SORT-FILE PIC X VALUE "N".
+       01 END-OF-CURRENCY-RATE-FILE PIC X VALUE "N".
        01 IX PIC 9(6) VALUE 1.
        01 J PIC 9(3) VALUE 0.
        01 BANK-INDEX PIC 9(3) VALUE 0.
+       01 BANK-MATCH-FOUND PIC X VALUE "N".
+       01 UNKNOWN-BANK-COUNT PIC 9(6) VALUE 0.
+       01 CPR-EXCEPTION-COUNT PIC 9(6) VALUE 0.
+       01 CPR-VALID PIC X VALUE "Y".
+       01 CPR-DIGIT-INDEX PIC 9(2) VALUE 0.
+       01 CPR-DIGIT PIC 9 VALUE 0.
+       01 CPR-CHECK-SUM PIC 9(5) VALUE 0.
+       01 CPR-WEIGHTS.
+           02 FILLER PIC 9 VALUE 4.
+           02 FILLER PIC 9 VALUE 3.
+           02 FILLER PIC 9 VALUE 2.
+           02 FILLER PIC 9 VALUE 7.
+           02 FILLER PIC 9 VALUE 6.
+           02 FILLER PIC 9 VALUE 5.
+           02 FILLER PIC 9 VALUE 4.
+           02 FILLER PIC 9 VALUE 3.
+           02 FILLER PIC 9 VALUE 2.
+           02 FILLER PIC 9 VALUE 1.
+       01 CPR-WEIGHT-TABLE REDEFINES CPR-WEIGHTS.
+           02 CPR-WEIGHT PIC 9 OCCURS 10 TIMES.
+       01 CPR-DIGITS-ONLY PIC 9(10) VALUE 0.
+       01 CPR-DIGITS-TABLE REDEFINES CPR-DIGITS-ONLY.
+           02 CPR-DIGIT-ENTRY PIC 9 OCCURS 10 TIMES.
+       01 LARGE-TXN-CONFIG-STATUS PIC XX VALUE SPACES.
+       01 LARGE-TXN-THRESHOLD PIC 9(15)V99 VALUE 75000.
+       01 LARGE-TXN-THRESHOLD-STRING PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
+       01 LARGE-TXN-COUNT PIC 9(6) VALUE 0.
        01 DKK-NUMBER PIC S9(15)V99.
        01 TRIMMED-DKK-NUMBER PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
        01 TRIMMED-DKK-NUMBER-STRING PIC X(17).
        01 CURRENCY-NUMBER PIC S9(15)V99.
        01 TRIMMED-CURRENCY-NUMBER PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
        01 TRIMMED-CURRENCY-NUMBER-STRING PIC X(17).
+       01 CSV-DKK-NUMBER-STRING PIC -(14)9.99.
+       01 CSV-CURRENCY-NUMBER-STRING PIC -(14)9.99.
        01 TOTAL-DEPOSITS PIC 9(15)V99 VALUE ZEROS.
        01 TOTAL-DEPOSITS-STRING PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
        01 TOTAL-WITHDRAWALS PIC 9(15)V99 VALUE ZEROS.
        01 TOTAL-WITHDRAWALS-STRING PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
-       01 TOTAL-BALANCE PIC 9(15)V99 VALUE ZEROS.
-       01 TOTAL-BALANCE-STRING PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
+       01 TOTAL-BALANCE PIC S9(15)V99 VALUE ZEROS.
+       01 TOTAL-BALANCE-STRING PIC Z,ZZZ,ZZZ,ZZZ,ZZZ.99-.
        01 TOTAL-AMOUNT-IN-STRING PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
        01 TOTAL-AMOUNT-OUT-STRING PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
-       01 TRANSACTION-ARRAY OCCURS 54715 TIMES.
+       01 TRANSACTION-MAX-RECORDS PIC 9(6) VALUE 999999.
+       01 TRANSACTION-RECORD-COUNT PIC 9(6) VALUE 0.
+       01 TRANSACTION-ARRAY
+           OCCURS 1 TO 999999 TIMES
+           DEPENDING ON TRANSACTION-RECORD-COUNT.
            COPY "TRANSACTIONS.cpy".
        01 BANK-ARRAY OCCURS 100 TIMES.
-           COPY "BANKINFO.cpy".   
+           COPY "BANKINFO.cpy".
+       01 BANK-TOTAL-TABLE.
+           05 BANK-TOTAL-ENTRY OCCURS 100 TIMES.
+               10 BANK-TOTAL-COUNT PIC 9(6) VALUE ZEROS.
+               10 BANK-TOTAL-DEPOSITS PIC S9(15)V99 VALUE ZEROS.
+               10 BANK-TOTAL-WITHDRAWALS PIC S9(15)V99 VALUE ZEROS.
+       01 BANK-TOTAL-COUNT-STRING PIC ZZZZZZ.
+       01 BANK-TOTAL-DEPOSITS-STRING PIC Z,ZZZ,ZZZ,ZZZ,ZZZ.99-.
+       01 BANK-TOTAL-WITHDRAWALS-STRING PIC Z,ZZZ,ZZZ,ZZZ,ZZZ.99-.
+
+       01 CHECKPOINT-STATUS PIC XX.
+       01 CHECKPOINT-RESTART-CPR PIC X(11) VALUE SPACES.
+       01 ACCOUNT-IN-PROGRESS PIC X VALUE "N".
+       01 TRANSACTION-ARCHIVE-STATUS PIC XX.
+       01 TRANSACTION-FILE-STATUS PIC XX.
+       01 BANK-FILE-STATUS PIC XX.
+       01 EXCEPTION-LOG-STATUS PIC XX.
+       01 EXCEPTION-PROGRAM-NAME PIC X(10) VALUE "Opgave11".
+       01 CURRENCY-RATE-COUNT PIC 9(4) VALUE 0.
+       01 CURRENCY-RATE-ARRAY
+           OCCURS 1 TO 2000 TIMES
+           DEPENDING ON CURRENCY-RATE-COUNT.
+           COPY "CURRENCYRATES.cpy".
+       01 CURRENCY-RATE-INDEX PIC 9(4) VALUE 0.
+       01 CURRENT-RATE PIC 9(03)V9999 VALUE 1.0000.
+       01 BEST-RATE-DATE PIC X(10) VALUE SPACES.
+       01 RATE-FOUND PIC X VALUE "N".
+       01 END-OF-OPENING-BALANCE-FILE PIC X VALUE "N".
+       01 OPENING-BALANCE-COUNT PIC 9(6) VALUE 0.
+       01 OPENING-BALANCE-ARRAY
+           OCCURS 1 TO 999999 TIMES
+           DEPENDING ON OPENING-BALANCE-COUNT.
+           COPY "OPENINGBALANCE.cpy".
+       01 OPENING-BALANCE-INDEX PIC 9(6) VALUE 0.
+       01 OPENING-BALANCE-FOUND PIC X VALUE "N".
        01 CURRENT-CPR PIC X(15) VALUE SPACES.
        01 DATE-OF-TRANSACTION PIC X(10) VALUE SPACES.
        01 TIME-OF-TRANSACTION PIC X(8) VALUE SPACES.
-       01 THREE-HIGHEST-BALANCES.
-           02 HIGHEST-BALANCE-1.
-               05 BALANCE PIC 9(15)V99 VALUE ZEROS.
-               05 ACCOUNT-ID PIC X(15) VALUE SPACES.
-               05 CUSTOMER-NAME PIC X(30) VALUE SPACES.
-           02 HIGHEST-BALANCE-2.
-               05 BALANCE PIC 9(15)V99 VALUE ZEROS.
-               05 ACCOUNT-ID PIC X(15) VALUE SPACES.
-               05 CUSTOMER-NAME PIC X(30) VALUE SPACES.
-           02 HIGHEST-BALANCE-3.
-               05 BALANCE PIC 9(15)V99 VALUE ZEROS.
-               05 ACCOUNT-ID PIC X(15) VALUE SPACES.
-               05 CUSTOMER-NAME PIC X(30) VALUE SPACES.
-       
-       01 YEARLY-CASH-FLOW OCCURS 6 TIMES.
+       01 TOP-N-CONFIG-STATUS PIC XX VALUE SPACES.
+       01 TOP-N-COUNT PIC 9(3) VALUE 3.
+       01 HIGHEST-BALANCES
+           OCCURS 1 TO 100 TIMES
+           DEPENDING ON TOP-N-COUNT.
+           02 BALANCE PIC S9(15)V99 VALUE ZEROS.
+           02 ACCOUNT-ID PIC X(15) VALUE SPACES.
+           02 CUSTOMER-NAME PIC X(30) VALUE SPACES.
+       01 TOP-N-INDEX PIC 9(3) VALUE 0.
+       01 TOP-N-RANK PIC 9(3) VALUE 0.
+
+       01 YEARLY-CASH-FLOW-COUNT PIC 9(3) VALUE 0.
+       01 YEARLY-CASH-FLOW
+           OCCURS 1 TO 100 TIMES
+           DEPENDING ON YEARLY-CASH-FLOW-COUNT.
+           COPY "YEARLYCASHFLOW.cpy".
+       01 YEARLY-CASH-FLOW-TEMP.
            COPY "YEARLYCASHFLOW.cpy".
-       01 YEARLY-CASH-FLOW-INDEX PIC 9(1) VALUE 1.
+       01 YEARLY-CASH-FLOW-INDEX PIC 9(3) VALUE 1.
+       01 CURRENT-TRANSACTION-YEAR PIC 9(4) VALUE 0.
+       01 YEAR-FOUND PIC X VALUE "N".
+       01 SORT-I PIC 9(3) VALUE 0.
+       01 SORT-J PIC 9(3) VALUE 0.
        01 MONTH PIC 9(2) VALUE 00.
 
+       01 SHOP-INDEX PIC 9(6) VALUE 0.
        01 SHOP-TABLE.
-           05 SHOP-ENTRY OCCURS 100 TIMES.
+           05 SHOP-ENTRY
+               OCCURS 1 TO 100000 TIMES
+               DEPENDING ON SHOP-INDEX.
                10 SHOP-NAME        PIC X(20).
                10 TRANSACTION-COUNT PIC 9(6) VALUE ZEROS.
-       01 SHOP-INDEX PIC 9(3) VALUE 0.
-       01 INNER-SHOP-INDEX PIC 9(3) VALUE 0.
+               10 SHOP-TOTAL-SPEND PIC S9(15)V99 VALUE ZEROS.
+               10 SHOP-CLAIMED     PIC X VALUE "N".
+       01 INNER-SHOP-INDEX PIC 9(6) VALUE 0.
+       01 SHOP-MAX-ENTRIES PIC 9(6) VALUE 100000.
+       01 SHOP-TABLE-FULL PIC X VALUE "N".
        01 SHOP-FOUND PIC X VALUE "N".
        01 TRANSACTION-COUNT-STRING PIC ZZZZZZ.
+       01 SHOP-SPEND-STRING PIC Z,ZZZ,ZZZ,ZZZ,ZZZ.99-.
        01 BEST-SHOPS.
-           COPY "BESTSHOPS.cpy"
+           COPY "BESTSHOPS.cpy".
+       01 BEST-SHOP-RANK PIC 9(3) VALUE 0.
+       01 BEST-SHOP-RANK-STRING PIC Z9.
+       01 BEST-SHOP-COUNT-FOUND PIC 9(2) VALUE 0.
+       01 MAX-TRANSACTION-COUNT PIC 9(6) VALUE 0.
+       01 MAX-SHOP-INDEX PIC 9(6) VALUE 0.
+       01 BEST-SHOP-NAME-CURRENT PIC X(20) VALUE SPACES.
+
+       01 TYPE-BREAKDOWN-COUNT PIC 9(2) VALUE 0.
+       01 TYPE-BREAKDOWN-TABLE.
+           05 TYPE-BREAKDOWN-ENTRY OCCURS 20 TIMES.
+               10 TYPE-BREAKDOWN-NAME PIC X(20) VALUE SPACES.
+               10 TYPE-BREAKDOWN-AMOUNT PIC S9(15)V99 VALUE ZEROS.
+               10 TYPE-BREAKDOWN-TALLY PIC 9(6) VALUE ZEROS.
+       01 TYPE-BREAKDOWN-INDEX PIC 9(2) VALUE 0.
+       01 TYPE-BREAKDOWN-FOUND PIC X VALUE "N".
+       01 TYPE-BREAKDOWN-AMOUNT-STRING PIC Z,ZZZ,ZZZ,ZZZ,ZZZ.99-.
+       01 TYPE-BREAKDOWN-TALLY-STRING PIC ZZZZZ9.
+
+       01 CURRENCY-BREAKDOWN-COUNT PIC 9(2) VALUE 0.
+       01 CURRENCY-BREAKDOWN-TABLE.
+           05 CURRENCY-BREAKDOWN-ENTRY OCCURS 20 TIMES.
+               10 CURRENCY-BREAKDOWN-CODE PIC X(03) VALUE SPACES.
+               10 CURRENCY-BREAKDOWN-AMOUNT PIC S9(15)V99 VALUE ZEROS.
+               10 CURRENCY-BREAKDOWN-TALLY PIC 9(6) VALUE ZEROS.
+       01 CURRENCY-BREAKDOWN-INDEX PIC 9(2) VALUE 0.
+       01 CURRENCY-BREAKDOWN-FOUND PIC X VALUE "N".
+       01 CURRENCY-BREAKDOWN-AMOUNT-STRING PIC Z,ZZZ,ZZZ,ZZZ,ZZZ.99-.
+       01 CURRENCY-BREAKDOWN-TALLY-STRING PIC ZZZZZ9.
+
+       01 ACCOUNT-MONTHLY-COUNT PIC 9(3) VALUE 0.
+       01 ACCOUNT-MONTHLY-CASH-FLOW
+           OCCURS 1 TO 50 TIMES
+           DEPENDING ON ACCOUNT-MONTHLY-COUNT.
+           COPY "ACCOUNTMONTH.cpy".
+       01 ACCOUNT-MONTHLY-INDEX PIC 9(3) VALUE 1.
+       01 ACCOUNT-YEAR-FOUND PIC X VALUE "N".
+       01 ACCOUNT-MONTHLY-AMOUNT-IN-STRING
+           PIC Z,ZZZ,ZZZ,ZZZ,ZZZ.99-.
+       01 ACCOUNT-MONTHLY-AMOUNT-OUT-STRING
+           PIC Z,ZZZ,ZZZ,ZZZ,ZZZ.99-.
+       01 MONTH-NAMES.
+           05 FILLER PIC X(9) VALUE "January  ".
+           05 FILLER PIC X(9) VALUE "February ".
+           05 FILLER PIC X(9) VALUE "March    ".
+           05 FILLER PIC X(9) VALUE "April    ".
+           05 FILLER PIC X(9) VALUE "May      ".
+           05 FILLER PIC X(9) VALUE "June     ".
+           05 FILLER PIC X(9) VALUE "July     ".
+           05 FILLER PIC X(9) VALUE "August   ".
+           05 FILLER PIC X(9) VALUE "September".
+           05 FILLER PIC X(9) VALUE "October  ".
+           05 FILLER PIC X(9) VALUE "November ".
+           05 FILLER PIC X(9) VALUE "December ".
+       01 MONTH-NAME-TABLE REDEFINES MONTH-NAMES.
+           05 MONTH-NAME-ENTRY PIC X(9) OCCURS 12 TIMES.
+
+       01 DORMANT-CONFIG-STATUS PIC XX.
+       01 DORMANT-THRESHOLD-DAYS PIC 9(5) VALUE 365.
+       01 DORMANT-TABLE.
+           05 DORMANT-ENTRY OCCURS 500 TIMES.
+               10 DORMANT-ACCOUNT-ID PIC X(15).
+               10 DORMANT-CPR PIC X(11).
+               10 DORMANT-CUSTOMER-NAME PIC X(30).
+               10 DORMANT-LAST-DATE PIC X(10).
+       01 DORMANT-INDEX PIC 9(3) VALUE 0.
+       01 INNER-DORMANT-INDEX PIC 9(3) VALUE 0.
+       01 DORMANT-ENTRY-FOUND PIC X VALUE "N".
+       01 DORMANT-MAX-ENTRIES PIC 9(3) VALUE 500.
+       01 DORMANT-TABLE-FULL PIC X VALUE "N".
+       01 LATEST-TRANSACTION-DATE PIC X(10) VALUE LOW-VALUES.
+       01 DATE-TO-CONVERT PIC X(10) VALUE SPACES.
+       01 DATE-CONVERT-STRING PIC X(8) VALUE SPACES.
+       01 DATE-CONVERT-NUMERIC PIC 9(8) VALUE 0.
+       01 DATE-CONVERT-INTEGER PIC S9(9) VALUE 0.
+       01 LATEST-TRANSACTION-INTEGER PIC S9(9) VALUE 0.
+       01 DORMANT-CUTOFF-INTEGER PIC S9(9) VALUE 0.
+       01 DORMANT-ACCOUNT-INTEGER PIC S9(9) VALUE 0.
+       01 DORMANT-COUNT-FOUND PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            OPEN INPUT BANK-FILE
+           IF BANK-FILE-STATUS NOT = "00"
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": unable to open Banks.txt"
+                   " (status " DELIMITED BY SIZE
+                   BANK-FILE-STATUS DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+               STOP RUN
+           END-IF
            PERFORM UNTIL END-OF-BANK-FILE = "Y"
                READ BANK-FILE INTO BANK-RECORD
                    AT END
@@ -127,59 +393,273 @@
            CLOSE BANK-FILE
            MOVE 0 TO IX
 
+           PERFORM LOAD-CURRENCY-RATES
+           PERFORM LOAD-OPENING-BALANCES
+           PERFORM LOAD-LARGE-TXN-THRESHOLD
+           PERFORM LOAD-DORMANT-THRESHOLD
+           PERFORM LOAD-TOP-N-COUNT
+           PERFORM LOAD-CHECKPOINT-RESTART
+
            SORT SORT-FILE ON ASCENDING KEY CPR OF TRANSACTION-RECORD
                ON ASCENDING KEY TRANSACTION-DATE OF TRANSACTION-RECORD
                INPUT PROCEDURE IS READ-TRANSACTIONS
                OUTPUT PROCEDURE IS WRITE-SORTED-TRANSACTIONS.
            
-           PERFORM SET-YEARS-OF-YEARLY-CASH-FLOW
-
-           OPEN OUTPUT OUTPUT-FILE
+           IF CHECKPOINT-RESTART-CPR = SPACES
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT UNKNOWN-BANK-FILE
+               OPEN OUTPUT LARGE-TXN-FILE
+               OPEN OUTPUT CSV-FILE
+               STRING "CPR,AccountID,Date,Time,TransactionType,"
+                   DELIMITED BY SIZE
+                   "AmountDKK,AmountCurrency,CurrencyCode,Store,"
+                   DELIMITED BY SIZE
+                   "CustomerName,BankRegNumber" DELIMITED BY SIZE
+                   INTO CSV-INFO
+               END-STRING
+               WRITE CSV-RECORD
+               MOVE SPACES TO CSV-INFO
+           ELSE
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND UNKNOWN-BANK-FILE
+               OPEN EXTEND LARGE-TXN-FILE
+               OPEN EXTEND CSV-FILE
+           END-IF
            MOVE 1 TO IX
-           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 54715
+           PERFORM VARYING IX FROM 1 BY 1
+               UNTIL IX > TRANSACTION-RECORD-COUNT
+               IF CHECKPOINT-RESTART-CPR NOT = SPACES
+                   AND CPR OF TRANSACTION-ARRAY (IX)
+                       NOT > CHECKPOINT-RESTART-CPR
+                   CONTINUE
+               ELSE
                IF CURRENT-CPR NOT EQUAL TO CPR OF TRANSACTION-ARRAY (IX)
-                   IF IX NOT EQUAL TO 1
+                   IF ACCOUNT-IN-PROGRESS = "Y"
                        PERFORM PRINT-TOTAL-DEPOSITS-AND-WITHDRAWALS
                        PERFORM CHECK-HIGHEST-BALANCES
+                       PERFORM SAVE-CHECKPOINT
                    END-IF
+                   MOVE "N" TO BANK-MATCH-FOUND
                    MOVE 1 TO J
                    PERFORM VARYING J FROM 1 BY 1 UNTIL J > 100
-                       IF REG-NUMBER OF BANK-ARRAY (J) = 
+                       IF REG-NUMBER OF BANK-ARRAY (J) =
                           REG-NUMBER OF TRANSACTION-ARRAY (IX)
                           MOVE J TO BANK-INDEX
+                          MOVE "Y" TO BANK-MATCH-FOUND
                           EXIT PERFORM
                        END-IF
                    END-PERFORM
+                   IF BANK-MATCH-FOUND NOT = "Y"
+                       PERFORM WRITE-UNKNOWN-BANK-RECORD
+                   END-IF
                    PERFORM SETUP-NEW-ACCOUNT-PRINT
                    MOVE CPR OF TRANSACTION-ARRAY (IX) TO CURRENT-CPR
+                   MOVE "Y" TO ACCOUNT-IN-PROGRESS
                END-IF
                PERFORM ADD-NEW-TRANSACTION
                PERFORM FIND-SHOP
                PERFORM ADD-SHOP-IF-NOT-FOUND
-               IF IX = 54715
+               PERFORM TRACK-DORMANT-ACCOUNT
+               IF IX = TRANSACTION-RECORD-COUNT
                    PERFORM PRINT-TOTAL-DEPOSITS-AND-WITHDRAWALS
                    PERFORM CHECK-HIGHEST-BALANCES
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
                END-IF
            END-PERFORM
-       
+
            CLOSE OUTPUT-FILE
+           CLOSE UNKNOWN-BANK-FILE
+           CLOSE LARGE-TXN-FILE
+           CLOSE CSV-FILE
            PERFORM PRINT-HIGHEST-BALANCES
+           PERFORM SORT-YEARLY-CASH-FLOW
            PERFORM PRINT-YEARLY-CASH-FLOW
            PERFORM PRINT-SHOPS
+           PERFORM CHECK-BEST-SHOPS
+           PERFORM PRINT-BEST-SHOPS
+           PERFORM PRINT-DORMANT-ACCOUNTS
+           PERFORM PRINT-BANK-TOTALS
+           PERFORM CLEAR-CHECKPOINT
        STOP RUN.
-       
+
+       LOG-EXCEPTION.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF EXCEPTION-LOG-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF
+           WRITE EXCEPTION-LOG-RECORD
+           CLOSE EXCEPTION-LOG-FILE.
+
+       LOAD-CURRENCY-RATES.
+           OPEN INPUT CURRENCY-RATE-FILE
+           PERFORM UNTIL END-OF-CURRENCY-RATE-FILE = "Y"
+               READ CURRENCY-RATE-FILE INTO CURRENCY-RATE-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-CURRENCY-RATE-FILE
+                   NOT AT END
+                       ADD 1 TO CURRENCY-RATE-COUNT
+                       MOVE CURRENCY-RATE-RECORD
+                           TO CURRENCY-RATE-ARRAY (CURRENCY-RATE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE CURRENCY-RATE-FILE.
+
+       LOAD-OPENING-BALANCES.
+           OPEN INPUT OPENING-BALANCE-FILE
+           PERFORM UNTIL END-OF-OPENING-BALANCE-FILE = "Y"
+               READ OPENING-BALANCE-FILE INTO OPENING-BALANCE-RECORD
+                   AT END
+                       MOVE "Y" TO END-OF-OPENING-BALANCE-FILE
+                   NOT AT END
+                       ADD 1 TO OPENING-BALANCE-COUNT
+                       MOVE OPENING-BALANCE-RECORD
+                           TO OPENING-BALANCE-ARRAY
+                               (OPENING-BALANCE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE OPENING-BALANCE-FILE.
+
+       LOAD-LARGE-TXN-THRESHOLD.
+           OPEN INPUT LARGE-TXN-CONFIG-FILE
+           IF LARGE-TXN-CONFIG-STATUS = "00"
+               READ LARGE-TXN-CONFIG-FILE INTO LARGE-TXN-CONFIG-RECORD
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(LARGE-TXN-CONFIG-LINE)
+                           TO LARGE-TXN-THRESHOLD
+               END-READ
+               CLOSE LARGE-TXN-CONFIG-FILE
+           END-IF.
+
+       LOAD-DORMANT-THRESHOLD.
+           OPEN INPUT DORMANT-CONFIG-FILE
+           IF DORMANT-CONFIG-STATUS = "00"
+               READ DORMANT-CONFIG-FILE INTO DORMANT-CONFIG-RECORD
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(DORMANT-CONFIG-LINE)
+                           TO DORMANT-THRESHOLD-DAYS
+               END-READ
+               CLOSE DORMANT-CONFIG-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   NOT AT END
+                       MOVE CHECKPOINT-CPR TO CHECKPOINT-RESTART-CPR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CURRENT-CPR TO CHECKPOINT-CPR
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-CPR
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       FIND-OPENING-BALANCE.
+           MOVE "N" TO OPENING-BALANCE-FOUND
+           MOVE ZEROES TO TOTAL-BALANCE
+           PERFORM VARYING OPENING-BALANCE-INDEX FROM 1 BY 1
+               UNTIL OPENING-BALANCE-INDEX > OPENING-BALANCE-COUNT
+               IF ACCOUNT-ID OF OPENING-BALANCE-ARRAY
+                   (OPENING-BALANCE-INDEX) =
+                   ACCOUNT-ID OF TRANSACTION-ARRAY (IX)
+                   MOVE OPENING-BALANCE OF OPENING-BALANCE-ARRAY
+                       (OPENING-BALANCE-INDEX) TO TOTAL-BALANCE
+                   MOVE "Y" TO OPENING-BALANCE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        READ-TRANSACTIONS.
            OPEN INPUT TRANSACTION-FILE
+           IF TRANSACTION-FILE-STATUS NOT = "00"
+               STRING EXCEPTION-PROGRAM-NAME DELIMITED BY SPACE
+                   ": unable to open Transactions.txt"
+                   " (status " DELIMITED BY SIZE
+                   TRANSACTION-FILE-STATUS DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO EXCEPTION-LOG-INFO
+               END-STRING
+               PERFORM LOG-EXCEPTION
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CPR-EXCEPTION-FILE
+           OPEN EXTEND TRANSACTION-ARCHIVE-FILE
+           IF TRANSACTION-ARCHIVE-STATUS NOT = "00"
+               OPEN OUTPUT TRANSACTION-ARCHIVE-FILE
+           END-IF
            PERFORM UNTIL END-OF-TRANSACTION-FILE = "Y"
                READ TRANSACTION-FILE
                    AT END
                        MOVE "Y" TO END-OF-TRANSACTION-FILE
                    NOT AT END
-                       MOVE TRANSACTION-RECORD TO SORT-RECORD
-                       RELEASE SORT-RECORD
+                       PERFORM VALIDATE-CPR
+                       IF CPR-VALID = "Y"
+                           MOVE TRANSACTION-RECORD TO SORT-RECORD
+                           RELEASE SORT-RECORD
+                           MOVE TRANSACTION-RECORD
+                               TO TRANSACTION-ARCHIVE-RECORD
+                           WRITE TRANSACTION-ARCHIVE-RECORD
+                       ELSE
+                           PERFORM WRITE-CPR-EXCEPTION
+                       END-IF
                END-READ
            END-PERFORM
-           CLOSE TRANSACTION-FILE.
+           CLOSE TRANSACTION-FILE
+           CLOSE CPR-EXCEPTION-FILE
+           CLOSE TRANSACTION-ARCHIVE-FILE.
+
+       VALIDATE-CPR.
+           MOVE "Y" TO CPR-VALID
+           MOVE 0 TO CPR-CHECK-SUM
+           IF (CPR OF TRANSACTION-RECORD (1:6) NOT NUMERIC)
+               OR (CPR OF TRANSACTION-RECORD (8:4) NOT NUMERIC)
+               MOVE "N" TO CPR-VALID
+           ELSE
+               PERFORM SPLIT-CPR-DIGITS
+               PERFORM VARYING CPR-DIGIT-INDEX FROM 1 BY 1
+                   UNTIL CPR-DIGIT-INDEX > 10
+                   COMPUTE CPR-CHECK-SUM = CPR-CHECK-SUM +
+                       CPR-DIGIT-ENTRY (CPR-DIGIT-INDEX) *
+                       CPR-WEIGHT (CPR-DIGIT-INDEX)
+               END-PERFORM
+               IF FUNCTION MOD(CPR-CHECK-SUM, 11) NOT = 0
+                   MOVE "N" TO CPR-VALID
+               END-IF
+           END-IF.
+
+       SPLIT-CPR-DIGITS.
+           MOVE CPR OF TRANSACTION-RECORD (1:1) TO CPR-DIGIT-ENTRY (1)
+           MOVE CPR OF TRANSACTION-RECORD (2:1) TO CPR-DIGIT-ENTRY (2)
+           MOVE CPR OF TRANSACTION-RECORD (3:1) TO CPR-DIGIT-ENTRY (3)
+           MOVE CPR OF TRANSACTION-RECORD (4:1) TO CPR-DIGIT-ENTRY (4)
+           MOVE CPR OF TRANSACTION-RECORD (5:1) TO CPR-DIGIT-ENTRY (5)
+           MOVE CPR OF TRANSACTION-RECORD (6:1) TO CPR-DIGIT-ENTRY (6)
+           MOVE CPR OF TRANSACTION-RECORD (8:1) TO CPR-DIGIT-ENTRY (7)
+           MOVE CPR OF TRANSACTION-RECORD (9:1) TO CPR-DIGIT-ENTRY (8)
+           MOVE CPR OF TRANSACTION-RECORD (10:1) TO CPR-DIGIT-ENTRY (9)
+           MOVE CPR OF TRANSACTION-RECORD (11:1)
+               TO CPR-DIGIT-ENTRY (10).
+
+       WRITE-CPR-EXCEPTION.
+           ADD 1 TO CPR-EXCEPTION-COUNT
+           MOVE SPACES TO CPR-EXCEPTION-INFO
+           STRING "Invalid CPR checksum: " CPR OF TRANSACTION-RECORD
+               " customer " FUNCTION TRIM(
+               CUSTOMER-NAME OF TRANSACTION-RECORD TRAILING)
+               " account " ACCOUNT-ID OF TRANSACTION-RECORD
+               INTO CPR-EXCEPTION-INFO
+           END-STRING
+           WRITE CPR-EXCEPTION-RECORD.
        
        WRITE-SORTED-TRANSACTIONS.
            MOVE "N" TO END-OF-SORT-FILE
@@ -189,11 +669,33 @@
                    AT END
                        MOVE "Y" TO END-OF-SORT-FILE
                    NOT AT END
-                       MOVE SORT-RECORD TO TRANSACTION-ARRAY (IX)
-                       ADD 1 TO IX
+                       IF IX > TRANSACTION-MAX-RECORDS
+                           DISPLAY "ERROR: transaction volume exceeds "
+                               "table capacity of "
+                               TRANSACTION-MAX-RECORDS
+                               " - remaining records were not processed"
+                           MOVE "Y" TO END-OF-SORT-FILE
+                       ELSE
+                           MOVE IX TO TRANSACTION-RECORD-COUNT
+                           MOVE SORT-RECORD TO TRANSACTION-ARRAY (IX)
+                           ADD 1 TO IX
+                       END-IF
                 END-RETURN
            END-PERFORM.
 
+       WRITE-UNKNOWN-BANK-RECORD.
+           ADD 1 TO UNKNOWN-BANK-COUNT
+           MOVE SPACES TO UNKNOWN-BANK-INFO
+           STRING "Unknown bank reg.number "
+               REG-NUMBER OF TRANSACTION-ARRAY (IX)
+               " on account " ACCOUNT-ID OF TRANSACTION-ARRAY (IX)
+               " CPR " CPR OF TRANSACTION-ARRAY (IX)
+               " date "
+               TRANSACTION-DATE OF TRANSACTION-ARRAY (IX) (1:10)
+               INTO UNKNOWN-BANK-INFO
+           END-STRING
+           WRITE UNKNOWN-BANK-RECORD.
+
        SETUP-NEW-ACCOUNT-PRINT.
            MOVE SPACES TO ACCOUNT-PRINT-INFO
            MOVE "-------------------------------" TO ACCOUNT-PRINT-INFO
@@ -213,44 +715,55 @@
            MOVE SPACES TO ACCOUNT-PRINT-INFO
            WRITE OUTPUT-RECORD
            WRITE OUTPUT-RECORD
-           STRING "                                                    "
-               "Registration number: " 
-               REG-NUMBER OF BANK-ARRAY (BANK-INDEX) 
-               INTO ACCOUNT-PRINT-INFO
-           END-STRING
-           WRITE OUTPUT-RECORD
-           MOVE SPACES TO ACCOUNT-PRINT-INFO
-           STRING "                                                    "
-               "Bank: " 
-               FUNCTION TRIM(BANK-NAME OF BANK-ARRAY (BANK-INDEX) 
-               TRAILING)
-               INTO ACCOUNT-PRINT-INFO
-           END-STRING
-           WRITE OUTPUT-RECORD
-           MOVE SPACES TO ACCOUNT-PRINT-INFO
-           STRING "                                                    "
-               "Bankaddress: " 
-               FUNCTION TRIM(BANK-ADDRESS OF BANK-ARRAY (BANK-INDEX) 
-               TRAILING)
-               INTO ACCOUNT-PRINT-INFO
-           END-STRING
-           WRITE OUTPUT-RECORD
-           MOVE SPACES TO ACCOUNT-PRINT-INFO
-           STRING "                                                    "
-               "Phone: " 
-               FUNCTION TRIM(PHONE-NUMBER OF BANK-ARRAY (BANK-INDEX) 
-               TRAILING)
-               INTO ACCOUNT-PRINT-INFO
-           END-STRING
-           WRITE OUTPUT-RECORD
-           MOVE SPACES TO ACCOUNT-PRINT-INFO
-           STRING "                                                    "
-               "E-mail: "
-               EMAIL-ADDRESS OF BANK-ARRAY (BANK-INDEX) 
-               INTO ACCOUNT-PRINT-INFO
-           END-STRING
-           WRITE OUTPUT-RECORD
-           MOVE SPACES TO ACCOUNT-PRINT-INFO
+           IF BANK-MATCH-FOUND = "Y"
+               STRING "                                                "
+                   "Registration number: "
+                   REG-NUMBER OF BANK-ARRAY (BANK-INDEX)
+                   INTO ACCOUNT-PRINT-INFO
+               END-STRING
+               WRITE OUTPUT-RECORD
+               MOVE SPACES TO ACCOUNT-PRINT-INFO
+               STRING "                                                "
+                   "Bank: "
+                   FUNCTION TRIM(BANK-NAME OF BANK-ARRAY (BANK-INDEX)
+                   TRAILING)
+                   INTO ACCOUNT-PRINT-INFO
+               END-STRING
+               WRITE OUTPUT-RECORD
+               MOVE SPACES TO ACCOUNT-PRINT-INFO
+               STRING "                                                "
+                   "Bankaddress: "
+                   FUNCTION TRIM(BANK-ADDRESS OF BANK-ARRAY (BANK-INDEX)
+                   TRAILING)
+                   INTO ACCOUNT-PRINT-INFO
+               END-STRING
+               WRITE OUTPUT-RECORD
+               MOVE SPACES TO ACCOUNT-PRINT-INFO
+               STRING "                                                "
+                   "Phone: "
+                   FUNCTION TRIM(PHONE-NUMBER OF BANK-ARRAY (BANK-INDEX)
+                   TRAILING)
+                   INTO ACCOUNT-PRINT-INFO
+               END-STRING
+               WRITE OUTPUT-RECORD
+               MOVE SPACES TO ACCOUNT-PRINT-INFO
+               STRING "                                                "
+                   "E-mail: "
+                   EMAIL-ADDRESS OF BANK-ARRAY (BANK-INDEX)
+                   INTO ACCOUNT-PRINT-INFO
+               END-STRING
+               WRITE OUTPUT-RECORD
+               MOVE SPACES TO ACCOUNT-PRINT-INFO
+           ELSE
+               STRING "                                                "
+                   "Registration number: "
+                   REG-NUMBER OF TRANSACTION-ARRAY (IX)
+                   " (bank not found in Banks.txt)"
+                   INTO ACCOUNT-PRINT-INFO
+               END-STRING
+               WRITE OUTPUT-RECORD
+               MOVE SPACES TO ACCOUNT-PRINT-INFO
+           END-IF
            WRITE OUTPUT-RECORD
            WRITE OUTPUT-RECORD
            STRING "Account transactions for account number: "
@@ -271,8 +784,13 @@
            MOVE ZEROES TO TOTAL-DEPOSITS-STRING
            MOVE ZEROES TO TOTAL-WITHDRAWALS
            MOVE ZEROES TO TOTAL-WITHDRAWALS-STRING
-           MOVE 50000 TO TOTAL-BALANCE
-           MOVE ZEROES TO TOTAL-BALANCE-STRING.
+           PERFORM FIND-OPENING-BALANCE
+           MOVE ZEROES TO TOTAL-BALANCE-STRING
+           MOVE 0 TO TYPE-BREAKDOWN-COUNT
+           INITIALIZE TYPE-BREAKDOWN-TABLE
+           MOVE 0 TO CURRENCY-BREAKDOWN-COUNT
+           INITIALIZE CURRENCY-BREAKDOWN-TABLE
+           MOVE 0 TO ACCOUNT-MONTHLY-COUNT.
         
        ADD-NEW-TRANSACTION.
            MOVE SPACES TO ACCOUNT-PRINT-INFO
@@ -296,22 +814,98 @@
            END-STRING
            WRITE OUTPUT-RECORD
            MOVE SPACES TO ACCOUNT-PRINT-INFO
+           IF FUNCTION ABS(DKK-NUMBER) > LARGE-TXN-THRESHOLD
+               PERFORM WRITE-LARGE-TXN-ALERT
+           END-IF
+           PERFORM WRITE-CSV-TRANSACTION
+           PERFORM TRACK-BANK-TOTALS
            PERFORM ADD-TO-TOTALS.
 
+       TRACK-BANK-TOTALS.
+           IF BANK-MATCH-FOUND = "Y"
+               ADD 1 TO BANK-TOTAL-COUNT (BANK-INDEX)
+               IF DKK-NUMBER IS NEGATIVE
+                   ADD DKK-NUMBER TO BANK-TOTAL-WITHDRAWALS (BANK-INDEX)
+               ELSE
+                   ADD DKK-NUMBER TO BANK-TOTAL-DEPOSITS (BANK-INDEX)
+               END-IF
+           END-IF.
+
+       WRITE-CSV-TRANSACTION.
+           MOVE DKK-NUMBER TO CSV-DKK-NUMBER-STRING
+           MOVE CURRENCY-NUMBER TO CSV-CURRENCY-NUMBER-STRING
+           STRING CPR OF TRANSACTION-ARRAY (IX) DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               ACCOUNT-ID OF TRANSACTION-ARRAY (IX) DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               DATE-OF-TRANSACTION DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               TIME-OF-TRANSACTION DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               TRANSACTION-TYPE OF TRANSACTION-ARRAY (IX)
+               DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-DKK-NUMBER-STRING LEADING)
+               DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CURRENCY-NUMBER-STRING LEADING)
+               DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CURRENCY-CODE OF TRANSACTION-ARRAY (IX)
+               DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               STORE OF TRANSACTION-ARRAY (IX) DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CUSTOMER-NAME OF TRANSACTION-ARRAY (IX)
+               TRAILING) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               REG-NUMBER OF TRANSACTION-ARRAY (IX) DELIMITED BY SPACE
+               INTO CSV-INFO
+           END-STRING
+           WRITE CSV-RECORD
+           MOVE SPACES TO CSV-INFO.
+
+       WRITE-LARGE-TXN-ALERT.
+           ADD 1 TO LARGE-TXN-COUNT
+           MOVE SPACES TO LARGE-TXN-INFO
+           STRING "Large transaction: " TRIMMED-DKK-NUMBER-STRING
+               " DKK on " DATE-OF-TRANSACTION
+               " account " ACCOUNT-ID OF TRANSACTION-ARRAY (IX)
+               INTO LARGE-TXN-INFO
+           END-STRING
+           WRITE LARGE-TXN-RECORD
+           MOVE SPACES TO LARGE-TXN-INFO
+           STRING "  Customer: " FUNCTION TRIM(
+               CUSTOMER-NAME OF TRANSACTION-ARRAY (IX) TRAILING)
+               " CPR " CPR OF TRANSACTION-ARRAY (IX)
+               INTO LARGE-TXN-INFO
+           END-STRING
+           WRITE LARGE-TXN-RECORD
+           MOVE SPACES TO LARGE-TXN-INFO
+           STRING "  Bank reg.number: "
+               REG-NUMBER OF TRANSACTION-ARRAY (IX)
+               " store " STORE OF TRANSACTION-ARRAY (IX)
+               INTO LARGE-TXN-INFO
+           END-STRING
+           WRITE LARGE-TXN-RECORD.
+
        CONVERT-CURRENCY.
            MOVE ZEROES TO CURRENCY-NUMBER
            MOVE ZEROES TO DKK-NUMBER
            MOVE FUNCTION NUMVAL(AMOUNT OF TRANSACTION-ARRAY (IX))
            TO CURRENCY-NUMBER
-           IF CURRENCY-CODE OF TRANSACTION-ARRAY (IX) = "USD"
-               COMPUTE DKK-NUMBER = CURRENCY-NUMBER * 6.8
-           ELSE 
-               IF CURRENCY-CODE OF TRANSACTION-ARRAY (IX) = "EUR"
-                   COMPUTE DKK-NUMBER = CURRENCY-NUMBER * 7.5
-               ELSE 
-                   IF CURRENCY-CODE OF TRANSACTION-ARRAY (IX) = "DKK"
-                       MOVE CURRENCY-NUMBER TO DKK-NUMBER
-                   END-IF
+           IF CURRENCY-CODE OF TRANSACTION-ARRAY (IX) = "DKK"
+               MOVE CURRENCY-NUMBER TO DKK-NUMBER
+           ELSE
+               PERFORM FIND-CURRENCY-RATE
+               IF RATE-FOUND = "Y"
+                   COMPUTE DKK-NUMBER = CURRENCY-NUMBER * CURRENT-RATE
+               ELSE
+                   DISPLAY "WARNING: no currency rate for "
+                       CURRENCY-CODE OF TRANSACTION-ARRAY (IX)
+                       " effective on or before "
+                       TRANSACTION-DATE OF TRANSACTION-ARRAY (IX) (1:10)
+                   MOVE CURRENCY-NUMBER TO DKK-NUMBER
                END-IF
            END-IF
            MOVE DKK-NUMBER TO TRIMMED-DKK-NUMBER
@@ -335,7 +929,31 @@
                INTO TRIMMED-CURRENCY-NUMBER-STRING
                END-STRING
            END-IF.
-           
+
+       FIND-CURRENCY-RATE.
+           MOVE "N" TO RATE-FOUND
+           MOVE SPACES TO BEST-RATE-DATE
+           PERFORM VARYING CURRENCY-RATE-INDEX FROM 1 BY 1
+               UNTIL CURRENCY-RATE-INDEX > CURRENCY-RATE-COUNT
+               IF CURRENCY-CODE OF
+                   CURRENCY-RATE-ARRAY (CURRENCY-RATE-INDEX) =
+                   CURRENCY-CODE OF TRANSACTION-ARRAY (IX)
+                   AND EFFECTIVE-DATE OF
+                       CURRENCY-RATE-ARRAY (CURRENCY-RATE-INDEX) <=
+                       TRANSACTION-DATE OF TRANSACTION-ARRAY (IX) (1:10)
+                   AND EFFECTIVE-DATE OF
+                       CURRENCY-RATE-ARRAY (CURRENCY-RATE-INDEX) >=
+                       BEST-RATE-DATE
+                   MOVE EFFECTIVE-DATE OF
+                       CURRENCY-RATE-ARRAY (CURRENCY-RATE-INDEX)
+                       TO BEST-RATE-DATE
+                   MOVE RATE OF
+                       CURRENCY-RATE-ARRAY (CURRENCY-RATE-INDEX)
+                       TO CURRENT-RATE
+                   MOVE "Y" TO RATE-FOUND
+               END-IF
+           END-PERFORM.
+
        PRINT-TOTAL-DEPOSITS-AND-WITHDRAWALS.
            MOVE SPACES TO ACCOUNT-PRINT-INFO
            WRITE OUTPUT-RECORD
@@ -360,6 +978,12 @@
            END-STRING
            WRITE OUTPUT-RECORD
            MOVE SPACES TO ACCOUNT-PRINT-INFO
+           PERFORM PRINT-TYPE-BREAKDOWN
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO ACCOUNT-PRINT-INFO
+           PERFORM PRINT-CURRENCY-BREAKDOWN
+           WRITE OUTPUT-RECORD
+           PERFORM PRINT-ACCOUNT-MONTHLY-CASH-FLOW
            WRITE OUTPUT-RECORD
            WRITE OUTPUT-RECORD
            MOVE "Best regards," TO ACCOUNT-PRINT-INFO
@@ -373,86 +997,177 @@
        ADD-TO-TOTALS.
            IF DKK-NUMBER IS NEGATIVE
                ADD DKK-NUMBER TO TOTAL-WITHDRAWALS
-           ELSE 
+           ELSE
                ADD DKK-NUMBER TO TOTAL-DEPOSITS
            END-IF
-           PERFORM ADD-AMOUNT-TO-YEARLY-CASH-FLOW.
-           
+           PERFORM ADD-TO-TYPE-BREAKDOWN
+           PERFORM ADD-TO-CURRENCY-BREAKDOWN
+           PERFORM ADD-AMOUNT-TO-YEARLY-CASH-FLOW
+           PERFORM ADD-TO-ACCOUNT-MONTHLY-CASH-FLOW.
+
+       ADD-TO-TYPE-BREAKDOWN.
+           MOVE "N" TO TYPE-BREAKDOWN-FOUND
+           PERFORM VARYING TYPE-BREAKDOWN-INDEX FROM 1 BY 1
+               UNTIL TYPE-BREAKDOWN-INDEX > TYPE-BREAKDOWN-COUNT
+               IF TYPE-BREAKDOWN-NAME (TYPE-BREAKDOWN-INDEX) =
+                   TRANSACTION-TYPE OF TRANSACTION-ARRAY (IX)
+                   MOVE "Y" TO TYPE-BREAKDOWN-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF TYPE-BREAKDOWN-FOUND NOT = "Y"
+               AND TYPE-BREAKDOWN-COUNT < 20
+               ADD 1 TO TYPE-BREAKDOWN-COUNT
+               MOVE TYPE-BREAKDOWN-COUNT TO TYPE-BREAKDOWN-INDEX
+               MOVE TRANSACTION-TYPE OF TRANSACTION-ARRAY (IX)
+                   TO TYPE-BREAKDOWN-NAME (TYPE-BREAKDOWN-INDEX)
+           END-IF
+           IF TYPE-BREAKDOWN-INDEX <= TYPE-BREAKDOWN-COUNT
+               ADD DKK-NUMBER
+                   TO TYPE-BREAKDOWN-AMOUNT (TYPE-BREAKDOWN-INDEX)
+               ADD 1 TO TYPE-BREAKDOWN-TALLY (TYPE-BREAKDOWN-INDEX)
+           END-IF.
+
+       PRINT-TYPE-BREAKDOWN.
+           MOVE "Transaction type breakdown(DKK):" TO ACCOUNT-PRINT-INFO
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO ACCOUNT-PRINT-INFO
+           PERFORM VARYING TYPE-BREAKDOWN-INDEX FROM 1 BY 1
+               UNTIL TYPE-BREAKDOWN-INDEX > TYPE-BREAKDOWN-COUNT
+               MOVE TYPE-BREAKDOWN-AMOUNT (TYPE-BREAKDOWN-INDEX)
+                   TO TYPE-BREAKDOWN-AMOUNT-STRING
+               MOVE TYPE-BREAKDOWN-TALLY (TYPE-BREAKDOWN-INDEX)
+                   TO TYPE-BREAKDOWN-TALLY-STRING
+               STRING "  "
+                   TYPE-BREAKDOWN-NAME (TYPE-BREAKDOWN-INDEX)
+                   DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(TYPE-BREAKDOWN-AMOUNT-STRING LEADING)
+                   " (" DELIMITED BY SIZE
+                   FUNCTION TRIM(TYPE-BREAKDOWN-TALLY-STRING LEADING)
+                   " transactions)" DELIMITED BY SIZE
+                   INTO ACCOUNT-PRINT-INFO
+               END-STRING
+               WRITE OUTPUT-RECORD
+               MOVE SPACES TO ACCOUNT-PRINT-INFO
+           END-PERFORM.
+
+       ADD-TO-CURRENCY-BREAKDOWN.
+           MOVE "N" TO CURRENCY-BREAKDOWN-FOUND
+           PERFORM VARYING CURRENCY-BREAKDOWN-INDEX FROM 1 BY 1
+               UNTIL CURRENCY-BREAKDOWN-INDEX > CURRENCY-BREAKDOWN-COUNT
+               IF CURRENCY-BREAKDOWN-CODE (CURRENCY-BREAKDOWN-INDEX) =
+                   CURRENCY-CODE OF TRANSACTION-ARRAY (IX)
+                   MOVE "Y" TO CURRENCY-BREAKDOWN-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF CURRENCY-BREAKDOWN-FOUND NOT = "Y"
+               AND CURRENCY-BREAKDOWN-COUNT < 20
+               ADD 1 TO CURRENCY-BREAKDOWN-COUNT
+               MOVE CURRENCY-BREAKDOWN-COUNT TO CURRENCY-BREAKDOWN-INDEX
+               MOVE CURRENCY-CODE OF TRANSACTION-ARRAY (IX)
+                   TO CURRENCY-BREAKDOWN-CODE (CURRENCY-BREAKDOWN-INDEX)
+           END-IF
+           IF CURRENCY-BREAKDOWN-INDEX <= CURRENCY-BREAKDOWN-COUNT
+               ADD CURRENCY-NUMBER TO
+                   CURRENCY-BREAKDOWN-AMOUNT
+                       (CURRENCY-BREAKDOWN-INDEX)
+               ADD 1 TO
+                   CURRENCY-BREAKDOWN-TALLY (CURRENCY-BREAKDOWN-INDEX)
+           END-IF.
+
+       PRINT-CURRENCY-BREAKDOWN.
+           MOVE "Currency breakdown (original currency):"
+               TO ACCOUNT-PRINT-INFO
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO ACCOUNT-PRINT-INFO
+           PERFORM VARYING CURRENCY-BREAKDOWN-INDEX FROM 1 BY 1
+               UNTIL CURRENCY-BREAKDOWN-INDEX > CURRENCY-BREAKDOWN-COUNT
+               MOVE CURRENCY-BREAKDOWN-AMOUNT (CURRENCY-BREAKDOWN-INDEX)
+                   TO CURRENCY-BREAKDOWN-AMOUNT-STRING
+               MOVE CURRENCY-BREAKDOWN-TALLY (CURRENCY-BREAKDOWN-INDEX)
+                   TO CURRENCY-BREAKDOWN-TALLY-STRING
+               STRING "  "
+                   CURRENCY-BREAKDOWN-CODE (CURRENCY-BREAKDOWN-INDEX)
+                   DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(CURRENCY-BREAKDOWN-AMOUNT-STRING
+                       LEADING)
+                   " (" DELIMITED BY SIZE
+                   FUNCTION TRIM(CURRENCY-BREAKDOWN-TALLY-STRING
+                       LEADING)
+                   " transactions)" DELIMITED BY SIZE
+                   INTO ACCOUNT-PRINT-INFO
+               END-STRING
+               WRITE OUTPUT-RECORD
+               MOVE SPACES TO ACCOUNT-PRINT-INFO
+           END-PERFORM.
+
        CHECK-HIGHEST-BALANCES.
-           IF TOTAL-BALANCE > BALANCE OF HIGHEST-BALANCE-1
-               MOVE HIGHEST-BALANCE-2 TO HIGHEST-BALANCE-3
-               MOVE HIGHEST-BALANCE-1 TO HIGHEST-BALANCE-2
-               MOVE TOTAL-BALANCE TO BALANCE OF HIGHEST-BALANCE-1
-               MOVE ACCOUNT-ID OF TRANSACTION-ARRAY (IX) 
-               TO ACCOUNT-ID OF HIGHEST-BALANCE-1
-               MOVE CUSTOMER-NAME OF TRANSACTION-ARRAY (IX) 
-               TO CUSTOMER-NAME OF HIGHEST-BALANCE-1
-           ELSE 
-               IF TOTAL-BALANCE > BALANCE OF HIGHEST-BALANCE-2
-                   MOVE HIGHEST-BALANCE-2 TO HIGHEST-BALANCE-3
-                   MOVE TOTAL-BALANCE TO BALANCE OF HIGHEST-BALANCE-2
-                   MOVE ACCOUNT-ID OF TRANSACTION-ARRAY (IX)
-                   TO ACCOUNT-ID OF HIGHEST-BALANCE-2
-                   MOVE CUSTOMER-NAME OF TRANSACTION-ARRAY (IX)
-                   TO CUSTOMER-NAME OF HIGHEST-BALANCE-2
-               ELSE 
-                   IF TOTAL-BALANCE > BALANCE OF HIGHEST-BALANCE-3
-                       MOVE TOTAL-BALANCE 
-                       TO BALANCE OF HIGHEST-BALANCE-3
-                       MOVE ACCOUNT-ID OF TRANSACTION-ARRAY (IX)
-                       TO ACCOUNT-ID OF HIGHEST-BALANCE-3
-                       MOVE CUSTOMER-NAME OF TRANSACTION-ARRAY (IX)
-                       TO CUSTOMER-NAME OF HIGHEST-BALANCE-3
-                   END-IF
+           MOVE 0 TO TOP-N-RANK
+           PERFORM VARYING TOP-N-INDEX FROM 1 BY 1
+                   UNTIL TOP-N-INDEX > TOP-N-COUNT
+                      OR TOP-N-RANK NOT = 0
+               IF TOTAL-BALANCE > BALANCE OF
+                       HIGHEST-BALANCES (TOP-N-INDEX)
+                   MOVE TOP-N-INDEX TO TOP-N-RANK
                END-IF
+           END-PERFORM
+           IF TOP-N-RANK NOT = 0
+               PERFORM VARYING TOP-N-INDEX FROM TOP-N-COUNT BY -1
+                       UNTIL TOP-N-INDEX <= TOP-N-RANK
+                   MOVE HIGHEST-BALANCES (TOP-N-INDEX - 1)
+                       TO HIGHEST-BALANCES (TOP-N-INDEX)
+               END-PERFORM
+               MOVE TOTAL-BALANCE
+                   TO BALANCE OF HIGHEST-BALANCES (TOP-N-RANK)
+               MOVE ACCOUNT-ID OF TRANSACTION-ARRAY (IX)
+                   TO ACCOUNT-ID OF HIGHEST-BALANCES (TOP-N-RANK)
+               MOVE CUSTOMER-NAME OF TRANSACTION-ARRAY (IX)
+                   TO CUSTOMER-NAME OF HIGHEST-BALANCES (TOP-N-RANK)
            END-IF.
-       
+
        PRINT-HIGHEST-BALANCES.
            OPEN OUTPUT BALANCE-FILE
-           MOVE SPACES TO BALANCE-INFO
-           MOVE BALANCE OF HIGHEST-BALANCE-1 TO TOTAL-BALANCE-STRING
-           STRING "Account: " 
-               FUNCTION TRIM(ACCOUNT-ID OF HIGHEST-BALANCE-1 LEADING)
-               "Customer: " 
-               FUNCTION TRIM(CUSTOMER-NAME OF HIGHEST-BALANCE-1 
-               TRAILING) 
-               " Balance: " 
-               FUNCTION TRIM(TOTAL-BALANCE-STRING LEADING)
-               " DKK"
-               INTO BALANCE-INFO
-           END-STRING
-           WRITE BALANCE-RECORD
-           MOVE SPACES TO BALANCE-INFO
-           MOVE BALANCE OF HIGHEST-BALANCE-2 TO TOTAL-BALANCE-STRING
-           STRING "Account: " 
-               FUNCTION TRIM(ACCOUNT-ID OF HIGHEST-BALANCE-2 LEADING)
-               "Customer: "
-               FUNCTION TRIM(CUSTOMER-NAME OF HIGHEST-BALANCE-2 
-               TRAILING) 
-               " Balance: " 
-               FUNCTION TRIM(TOTAL-BALANCE-STRING LEADING)
-               " DKK"
-               INTO BALANCE-INFO
-           END-STRING
-           WRITE BALANCE-RECORD
-           MOVE SPACES TO BALANCE-INFO
-           MOVE BALANCE OF HIGHEST-BALANCE-3 TO TOTAL-BALANCE-STRING
-           STRING "Account: " 
-               FUNCTION TRIM(ACCOUNT-ID OF HIGHEST-BALANCE-3 LEADING)
-               "Customer: "
-               FUNCTION TRIM(CUSTOMER-NAME OF HIGHEST-BALANCE-3 
-               TRAILING) 
-               " Balance: " 
-               FUNCTION TRIM(TOTAL-BALANCE-STRING LEADING)
-               " DKK"
-               INTO BALANCE-INFO
-           END-STRING
-           WRITE BALANCE-RECORD
+           PERFORM VARYING TOP-N-INDEX FROM 1 BY 1
+                   UNTIL TOP-N-INDEX > TOP-N-COUNT
+               MOVE SPACES TO BALANCE-INFO
+               MOVE BALANCE OF HIGHEST-BALANCES (TOP-N-INDEX)
+                   TO TOTAL-BALANCE-STRING
+               STRING "Account: "
+                   FUNCTION TRIM(ACCOUNT-ID OF
+                       HIGHEST-BALANCES (TOP-N-INDEX) LEADING)
+                   "Customer: "
+                   FUNCTION TRIM(CUSTOMER-NAME OF
+                       HIGHEST-BALANCES (TOP-N-INDEX) TRAILING)
+                   " Balance: "
+                   FUNCTION TRIM(TOTAL-BALANCE-STRING LEADING)
+                   " DKK"
+                   INTO BALANCE-INFO
+               END-STRING
+               WRITE BALANCE-RECORD
+           END-PERFORM
            CLOSE BALANCE-FILE.
+
+       LOAD-TOP-N-COUNT.
+           OPEN INPUT TOP-N-CONFIG-FILE
+           IF TOP-N-CONFIG-STATUS = "00"
+               READ TOP-N-CONFIG-FILE INTO TOP-N-CONFIG-RECORD
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(TOP-N-CONFIG-LINE)
+                           TO TOP-N-COUNT
+               END-READ
+               CLOSE TOP-N-CONFIG-FILE
+               IF TOP-N-COUNT < 1 OR TOP-N-COUNT > 100
+                   MOVE 3 TO TOP-N-COUNT
+               END-IF
+           END-IF.
            
        ADD-AMOUNT-TO-YEARLY-CASH-FLOW.
-           SUBTRACT FUNCTION NUMVAL(DATE-OF-TRANSACTION (1:4)) 
-               FROM 2019 GIVING YEARLY-CASH-FLOW-INDEX
+           MOVE FUNCTION NUMVAL(DATE-OF-TRANSACTION (1:4))
+               TO CURRENT-TRANSACTION-YEAR
+           PERFORM FIND-OR-ADD-YEAR
            MOVE FUNCTION NUMVAL(DATE-OF-TRANSACTION (6:2)) TO MONTH
            EVALUATE MONTH
                WHEN 1
@@ -599,8 +1314,8 @@
            MOVE SPACES TO YEARLY-CASH-FLOW-INFO
            WRITE YEARLY-CASH-FLOW-RECORD
            MOVE 1 TO YEARLY-CASH-FLOW-INDEX
-           PERFORM VARYING YEARLY-CASH-FLOW-INDEX FROM 1 BY 1 
-               UNTIL YEARLY-CASH-FLOW-INDEX > 6
+           PERFORM VARYING YEARLY-CASH-FLOW-INDEX FROM 1 BY 1
+               UNTIL YEARLY-CASH-FLOW-INDEX > YEARLY-CASH-FLOW-COUNT
                MOVE "---------------------------------------------" 
                TO YEARLY-CASH-FLOW-INFO
                WRITE YEARLY-CASH-FLOW-RECORD
@@ -805,21 +1520,112 @@
            END-PERFORM
            CLOSE YEARLY-CASH-FLOW-FILE.
 
-       SET-YEARS-OF-YEARLY-CASH-FLOW.
-           MOVE 2020 TO YEAR OF YEARLY-CASH-FLOW (1)
-           MOVE 2021 TO YEAR OF YEARLY-CASH-FLOW (2)
-           MOVE 2022 TO YEAR OF YEARLY-CASH-FLOW (3)
-           MOVE 2023 TO YEAR OF YEARLY-CASH-FLOW (4)
-           MOVE 2024 TO YEAR OF YEARLY-CASH-FLOW (5)
-           MOVE 2025 TO YEAR OF YEARLY-CASH-FLOW (6).
+       FIND-OR-ADD-YEAR.
+           MOVE "N" TO YEAR-FOUND
+           PERFORM VARYING YEARLY-CASH-FLOW-INDEX FROM 1 BY 1
+               UNTIL YEARLY-CASH-FLOW-INDEX > YEARLY-CASH-FLOW-COUNT
+               IF YEAR OF YEARLY-CASH-FLOW (YEARLY-CASH-FLOW-INDEX) =
+                   CURRENT-TRANSACTION-YEAR
+                   MOVE "Y" TO YEAR-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF YEAR-FOUND NOT = "Y"
+               ADD 1 TO YEARLY-CASH-FLOW-COUNT
+               MOVE YEARLY-CASH-FLOW-COUNT TO YEARLY-CASH-FLOW-INDEX
+               MOVE CURRENT-TRANSACTION-YEAR
+                   TO YEAR OF YEARLY-CASH-FLOW (YEARLY-CASH-FLOW-INDEX)
+           END-IF.
+
+       ADD-TO-ACCOUNT-MONTHLY-CASH-FLOW.
+           PERFORM FIND-OR-ADD-ACCOUNT-YEAR
+           IF DKK-NUMBER IS NEGATIVE
+               ADD DKK-NUMBER TO
+                   ACCOUNT-MONTH-AMOUNT-OUT OF ACCOUNT-MONTH
+                   OF ACCOUNT-MONTHLY-CASH-FLOW
+                   (ACCOUNT-MONTHLY-INDEX, MONTH)
+           ELSE
+               ADD DKK-NUMBER TO
+                   ACCOUNT-MONTH-AMOUNT-IN OF ACCOUNT-MONTH
+                   OF ACCOUNT-MONTHLY-CASH-FLOW
+                   (ACCOUNT-MONTHLY-INDEX, MONTH)
+           END-IF.
+
+       FIND-OR-ADD-ACCOUNT-YEAR.
+           MOVE "N" TO ACCOUNT-YEAR-FOUND
+           PERFORM VARYING ACCOUNT-MONTHLY-INDEX FROM 1 BY 1
+               UNTIL ACCOUNT-MONTHLY-INDEX > ACCOUNT-MONTHLY-COUNT
+               IF YEAR OF
+                   ACCOUNT-MONTHLY-CASH-FLOW (ACCOUNT-MONTHLY-INDEX) =
+                   CURRENT-TRANSACTION-YEAR
+                   MOVE "Y" TO ACCOUNT-YEAR-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF ACCOUNT-YEAR-FOUND NOT = "Y"
+               ADD 1 TO ACCOUNT-MONTHLY-COUNT
+               MOVE ACCOUNT-MONTHLY-COUNT TO ACCOUNT-MONTHLY-INDEX
+               MOVE CURRENT-TRANSACTION-YEAR TO YEAR OF
+                   ACCOUNT-MONTHLY-CASH-FLOW (ACCOUNT-MONTHLY-INDEX)
+           END-IF.
+
+       PRINT-ACCOUNT-MONTHLY-CASH-FLOW.
+           MOVE "Monthly cash flow(DKK):" TO ACCOUNT-PRINT-INFO
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO ACCOUNT-PRINT-INFO
+           PERFORM VARYING ACCOUNT-MONTHLY-INDEX FROM 1 BY 1
+               UNTIL ACCOUNT-MONTHLY-INDEX > ACCOUNT-MONTHLY-COUNT
+               PERFORM VARYING MONTH FROM 1 BY 1 UNTIL MONTH > 12
+                   MOVE ACCOUNT-MONTH-AMOUNT-IN OF ACCOUNT-MONTH
+                       OF ACCOUNT-MONTHLY-CASH-FLOW
+                       (ACCOUNT-MONTHLY-INDEX, MONTH)
+                       TO ACCOUNT-MONTHLY-AMOUNT-IN-STRING
+                   MOVE ACCOUNT-MONTH-AMOUNT-OUT OF ACCOUNT-MONTH
+                       OF ACCOUNT-MONTHLY-CASH-FLOW
+                       (ACCOUNT-MONTHLY-INDEX, MONTH)
+                       TO ACCOUNT-MONTHLY-AMOUNT-OUT-STRING
+                   STRING "  " MONTH-NAME-ENTRY (MONTH)
+                       DELIMITED BY SIZE
+                       YEAR OF ACCOUNT-MONTHLY-CASH-FLOW
+                           (ACCOUNT-MONTHLY-INDEX) DELIMITED BY SIZE
+                       " In: " DELIMITED BY SIZE
+                       FUNCTION TRIM(ACCOUNT-MONTHLY-AMOUNT-IN-STRING
+                           LEADING)
+                       " Out: " DELIMITED BY SIZE
+                       FUNCTION TRIM(ACCOUNT-MONTHLY-AMOUNT-OUT-STRING
+                           LEADING)
+                       INTO ACCOUNT-PRINT-INFO
+                   END-STRING
+                   WRITE OUTPUT-RECORD
+                   MOVE SPACES TO ACCOUNT-PRINT-INFO
+               END-PERFORM
+           END-PERFORM.
+
+       SORT-YEARLY-CASH-FLOW.
+           PERFORM VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > YEARLY-CASH-FLOW-COUNT
+               PERFORM VARYING SORT-J FROM 1 BY 1
+                   UNTIL SORT-J > YEARLY-CASH-FLOW-COUNT - SORT-I
+                   IF YEAR OF YEARLY-CASH-FLOW (SORT-J) >
+                       YEAR OF YEARLY-CASH-FLOW (SORT-J + 1)
+                       MOVE YEARLY-CASH-FLOW (SORT-J)
+                           TO YEARLY-CASH-FLOW-TEMP
+                       MOVE YEARLY-CASH-FLOW (SORT-J + 1)
+                           TO YEARLY-CASH-FLOW (SORT-J)
+                       MOVE YEARLY-CASH-FLOW-TEMP
+                           TO YEARLY-CASH-FLOW (SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
        FIND-SHOP.
            MOVE "N" TO SHOP-FOUND
            PERFORM VARYING INNER-SHOP-INDEX FROM 1 BY 1 
            UNTIL INNER-SHOP-INDEX > SHOP-INDEX
-               IF SHOP-NAME (INNER-SHOP-INDEX) = 
+               IF SHOP-NAME (INNER-SHOP-INDEX) =
                STORE OF TRANSACTION-ARRAY (IX)
                    ADD 1 TO TRANSACTION-COUNT (INNER-SHOP-INDEX)
+                   ADD DKK-NUMBER TO SHOP-TOTAL-SPEND (INNER-SHOP-INDEX)
                    MOVE "Y" TO SHOP-FOUND
                    EXIT PERFORM
                END-IF
@@ -827,27 +1633,41 @@
 
        ADD-SHOP-IF-NOT-FOUND.
            IF SHOP-FOUND NOT = "Y"
-               ADD 1 TO SHOP-INDEX
-               MOVE STORE OF TRANSACTION-ARRAY (IX) 
-               TO SHOP-NAME (SHOP-INDEX)
-               MOVE 1 TO TRANSACTION-COUNT (SHOP-INDEX)
+               IF SHOP-INDEX >= SHOP-MAX-ENTRIES
+                   IF SHOP-TABLE-FULL NOT = "Y"
+                       DISPLAY "ERROR: shop table exceeds capacity of "
+                           SHOP-MAX-ENTRIES
+                           " - remaining new shops were not tracked"
+                       MOVE "Y" TO SHOP-TABLE-FULL
+                   END-IF
+               ELSE
+                   ADD 1 TO SHOP-INDEX
+                   MOVE STORE OF TRANSACTION-ARRAY (IX)
+                   TO SHOP-NAME (SHOP-INDEX)
+                   MOVE 1 TO TRANSACTION-COUNT (SHOP-INDEX)
+                   MOVE DKK-NUMBER TO SHOP-TOTAL-SPEND (SHOP-INDEX)
+               END-IF
            END-IF.
 
        PRINT-SHOPS.
            OPEN OUTPUT SHOP-FILE
-           MOVE "SHOP             NUMBER OF TRANSACTIONS" 
-           TO SHOP-INFO
+           MOVE "SHOP             NUMBER OF TRANSACTIONS  TOTAL SPEND"
+               TO SHOP-INFO
            WRITE SHOP-RECORD
            MOVE 1 TO INNER-SHOP-INDEX
-           PERFORM VARYING INNER-SHOP-INDEX FROM 1 BY 1 
+           PERFORM VARYING INNER-SHOP-INDEX FROM 1 BY 1
            UNTIL INNER-SHOP-INDEX > SHOP-INDEX
                MOVE SPACES TO SHOP-INFO
                MOVE TRANSACTION-COUNT (INNER-SHOP-INDEX)
                TO TRANSACTION-COUNT-STRING
-               STRING 
-               FUNCTION TRIM(SHOP-NAME (INNER-SHOP-INDEX) LEADING) 
+               MOVE SHOP-TOTAL-SPEND (INNER-SHOP-INDEX)
+               TO SHOP-SPEND-STRING
+               STRING
+               FUNCTION TRIM(SHOP-NAME (INNER-SHOP-INDEX) LEADING)
                " " DELIMITED BY SIZE
                FUNCTION TRIM(TRANSACTION-COUNT-STRING LEADING)
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(SHOP-SPEND-STRING LEADING)
                INTO SHOP-INFO
                END-STRING
                WRITE SHOP-RECORD
@@ -855,3 +1675,179 @@
            CLOSE SHOP-FILE.
 
        CHECK-BEST-SHOPS.
+           MOVE 0 TO BEST-SHOP-COUNT-FOUND
+           PERFORM VARYING BEST-SHOP-RANK FROM 1 BY 1
+               UNTIL BEST-SHOP-RANK > 10 OR BEST-SHOP-RANK > SHOP-INDEX
+               MOVE 0 TO MAX-TRANSACTION-COUNT
+               MOVE 0 TO MAX-SHOP-INDEX
+               PERFORM VARYING INNER-SHOP-INDEX FROM 1 BY 1
+                   UNTIL INNER-SHOP-INDEX > SHOP-INDEX
+                   IF SHOP-CLAIMED (INNER-SHOP-INDEX) NOT = "Y"
+                       AND TRANSACTION-COUNT (INNER-SHOP-INDEX) >
+                           MAX-TRANSACTION-COUNT
+                       MOVE TRANSACTION-COUNT (INNER-SHOP-INDEX)
+                           TO MAX-TRANSACTION-COUNT
+                       MOVE INNER-SHOP-INDEX TO MAX-SHOP-INDEX
+                   END-IF
+               END-PERFORM
+               IF MAX-SHOP-INDEX > 0
+                   ADD 1 TO BEST-SHOP-COUNT-FOUND
+                   MOVE SHOP-NAME (MAX-SHOP-INDEX)
+                       TO BEST-SHOP-NAME (BEST-SHOP-COUNT-FOUND)
+                   MOVE TRANSACTION-COUNT (MAX-SHOP-INDEX)
+                       TO BEST-SHOP-COUNT (BEST-SHOP-COUNT-FOUND)
+                   MOVE SHOP-TOTAL-SPEND (MAX-SHOP-INDEX)
+                       TO BEST-SHOP-SPEND (BEST-SHOP-COUNT-FOUND)
+                   MOVE "Y" TO SHOP-CLAIMED (MAX-SHOP-INDEX)
+               END-IF
+           END-PERFORM.
+
+       PRINT-BEST-SHOPS.
+           OPEN OUTPUT BEST-SHOP-FILE
+           MOVE "RANK  SHOP                 TRANSACTIONS  TOTAL SPEND"
+               TO BEST-SHOP-INFO
+           WRITE BEST-SHOP-RECORD
+           PERFORM VARYING BEST-SHOP-RANK FROM 1 BY 1
+               UNTIL BEST-SHOP-RANK > BEST-SHOP-COUNT-FOUND
+               MOVE SPACES TO BEST-SHOP-INFO
+               MOVE BEST-SHOP-RANK TO BEST-SHOP-RANK-STRING
+               MOVE BEST-SHOP-COUNT (BEST-SHOP-RANK)
+                   TO TRANSACTION-COUNT-STRING
+               MOVE BEST-SHOP-SPEND (BEST-SHOP-RANK)
+                   TO SHOP-SPEND-STRING
+               MOVE BEST-SHOP-NAME (BEST-SHOP-RANK)
+                   TO BEST-SHOP-NAME-CURRENT
+               STRING
+                   FUNCTION TRIM(BEST-SHOP-RANK-STRING LEADING)
+                   "    " DELIMITED BY SIZE
+                   FUNCTION TRIM(BEST-SHOP-NAME-CURRENT LEADING)
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(TRANSACTION-COUNT-STRING LEADING)
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(SHOP-SPEND-STRING LEADING)
+                   INTO BEST-SHOP-INFO
+               END-STRING
+               WRITE BEST-SHOP-RECORD
+           END-PERFORM
+           CLOSE BEST-SHOP-FILE.
+
+       TRACK-DORMANT-ACCOUNT.
+           MOVE "N" TO DORMANT-ENTRY-FOUND
+           PERFORM VARYING INNER-DORMANT-INDEX FROM 1 BY 1
+               UNTIL INNER-DORMANT-INDEX > DORMANT-INDEX
+               IF DORMANT-ACCOUNT-ID (INNER-DORMANT-INDEX) =
+                   ACCOUNT-ID OF TRANSACTION-ARRAY (IX)
+                   IF TRANSACTION-DATE OF TRANSACTION-ARRAY (IX) (1:10)
+                       > DORMANT-LAST-DATE (INNER-DORMANT-INDEX)
+                       MOVE TRANSACTION-DATE OF
+                           TRANSACTION-ARRAY (IX) (1:10)
+                           TO DORMANT-LAST-DATE (INNER-DORMANT-INDEX)
+                   END-IF
+                   MOVE "Y" TO DORMANT-ENTRY-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF DORMANT-ENTRY-FOUND NOT = "Y"
+               IF DORMANT-INDEX >= DORMANT-MAX-ENTRIES
+                   IF DORMANT-TABLE-FULL NOT = "Y"
+                       DISPLAY "ERROR: dormant account table exceeds "
+                           "capacity of " DORMANT-MAX-ENTRIES
+                           " - remaining accounts were not tracked"
+                       MOVE "Y" TO DORMANT-TABLE-FULL
+                   END-IF
+               ELSE
+                   ADD 1 TO DORMANT-INDEX
+                   MOVE ACCOUNT-ID OF TRANSACTION-ARRAY (IX)
+                       TO DORMANT-ACCOUNT-ID (DORMANT-INDEX)
+                   MOVE CPR OF TRANSACTION-ARRAY (IX)
+                       TO DORMANT-CPR (DORMANT-INDEX)
+                   MOVE CUSTOMER-NAME OF TRANSACTION-ARRAY (IX)
+                       TO DORMANT-CUSTOMER-NAME (DORMANT-INDEX)
+                   MOVE TRANSACTION-DATE OF
+                       TRANSACTION-ARRAY (IX) (1:10)
+                       TO DORMANT-LAST-DATE (DORMANT-INDEX)
+               END-IF
+           END-IF
+           IF TRANSACTION-DATE OF TRANSACTION-ARRAY (IX) (1:10)
+               > LATEST-TRANSACTION-DATE
+               MOVE TRANSACTION-DATE OF TRANSACTION-ARRAY (IX) (1:10)
+                   TO LATEST-TRANSACTION-DATE
+           END-IF.
+
+       CONVERT-DATE-TO-INTEGER.
+           STRING DATE-TO-CONVERT (1:4) DATE-TO-CONVERT (6:2)
+               DATE-TO-CONVERT (9:2) DELIMITED BY SIZE
+               INTO DATE-CONVERT-STRING
+           END-STRING
+           MOVE FUNCTION NUMVAL(DATE-CONVERT-STRING)
+               TO DATE-CONVERT-NUMERIC
+           COMPUTE DATE-CONVERT-INTEGER =
+               FUNCTION INTEGER-OF-DATE(DATE-CONVERT-NUMERIC).
+
+       PRINT-DORMANT-ACCOUNTS.
+           MOVE LATEST-TRANSACTION-DATE TO DATE-TO-CONVERT
+           PERFORM CONVERT-DATE-TO-INTEGER
+           MOVE DATE-CONVERT-INTEGER TO LATEST-TRANSACTION-INTEGER
+           COMPUTE DORMANT-CUTOFF-INTEGER =
+               LATEST-TRANSACTION-INTEGER - DORMANT-THRESHOLD-DAYS
+           MOVE 0 TO DORMANT-COUNT-FOUND
+           OPEN OUTPUT DORMANT-FILE
+           MOVE "ACCOUNT         CPR          CUSTOMER"
+               TO DORMANT-INFO
+           WRITE DORMANT-RECORD
+           PERFORM VARYING INNER-DORMANT-INDEX FROM 1 BY 1
+               UNTIL INNER-DORMANT-INDEX > DORMANT-INDEX
+               MOVE DORMANT-LAST-DATE (INNER-DORMANT-INDEX)
+                   TO DATE-TO-CONVERT
+               PERFORM CONVERT-DATE-TO-INTEGER
+               MOVE DATE-CONVERT-INTEGER TO DORMANT-ACCOUNT-INTEGER
+               IF DORMANT-ACCOUNT-INTEGER < DORMANT-CUTOFF-INTEGER
+                   ADD 1 TO DORMANT-COUNT-FOUND
+                   MOVE SPACES TO DORMANT-INFO
+                   STRING
+                       FUNCTION TRIM(DORMANT-ACCOUNT-ID
+                           (INNER-DORMANT-INDEX) TRAILING)
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(DORMANT-CPR
+                           (INNER-DORMANT-INDEX) TRAILING)
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(DORMANT-CUSTOMER-NAME
+                           (INNER-DORMANT-INDEX) TRAILING)
+                       " " DELIMITED BY SIZE
+                       DORMANT-LAST-DATE (INNER-DORMANT-INDEX)
+                       INTO DORMANT-INFO
+                   END-STRING
+                   WRITE DORMANT-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE DORMANT-FILE.
+
+       PRINT-BANK-TOTALS.
+           OPEN OUTPUT BANK-TOTAL-FILE
+           MOVE "BANK                 TXNS   DEPOSITS   WITHDRAWALS"
+               TO BANK-TOTAL-INFO
+           WRITE BANK-TOTAL-RECORD
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 100
+               IF BANK-TOTAL-COUNT (J) > 0
+                   MOVE SPACES TO BANK-TOTAL-INFO
+                   MOVE BANK-TOTAL-COUNT (J) TO BANK-TOTAL-COUNT-STRING
+                   MOVE BANK-TOTAL-DEPOSITS (J)
+                       TO BANK-TOTAL-DEPOSITS-STRING
+                   MOVE BANK-TOTAL-WITHDRAWALS (J)
+                       TO BANK-TOTAL-WITHDRAWALS-STRING
+                   STRING
+                       FUNCTION TRIM(BANK-NAME OF BANK-ARRAY (J)
+                           TRAILING)
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(BANK-TOTAL-COUNT-STRING LEADING)
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(BANK-TOTAL-DEPOSITS-STRING LEADING)
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(BANK-TOTAL-WITHDRAWALS-STRING
+                           LEADING)
+                       INTO BANK-TOTAL-INFO
+                   END-STRING
+                   WRITE BANK-TOTAL-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE BANK-TOTAL-FILE.
